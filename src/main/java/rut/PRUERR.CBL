@@ -4,34 +4,128 @@
        AUTHOR.        CVJ.
        SECURITY.      MENSAJES DE ERRORES EN LOS FICHEROS.
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - PROG se declaraba PIC X(128)
+*********************               pero quien llama siempre pasa su
+*********************               propio campo PROG (PIC X(10) o
+*********************               X(20)), literal por referencia;
+*********************               con la linkage mas ancha que el
+*********************               argumento real se leia memoria
+*********************               fuera del campo. Se reduce a
+*********************               PIC X(20), que es el ancho mas
+*********************               grande que usan los llamantes.
+********************* 09/08/2026 CVJ - Ademas de SYSOUT, cada error se
+*********************               deja en fichero fechado bajo
+*********************               dd_trz (igual que la auditoria de
+*********************               SRU/PRUSERL).
+********************* 09/08/2026 CVJ - Se clasifica la gravedad: un
+*********************               codigo que empieza por "9" (la
+*********************               misma familia que el "9D" de
+*********************               reintento de PRU14) se trata como
+*********************               aviso y no para el proceso;
+*********************               cualquier otro sigue siendo fatal.
+********************* 09/08/2026 CVJ - Nuevo parametro CONTEXTO para
+*********************               que el llamante pueda mandar el
+*********************               registro o clave que estaba
+*********************               tratando cuando salto el error.
+
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT LOG-PRUERR
+                  ASSIGN TO DYNAMIC WS-LOG-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOG-ESTADO.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD  LOG-PRUERR.
+       01  REG-LOG-PRUERR    PIC X(300).
+
        WORKING-STORAGE SECTION.
 
+       77  WS-GRAVEDAD       PIC X(7).
+       77  WS-DD-TRZ         PIC X(128).
+       77  WS-LOG-PATH       PIC X(200).
+       77  WS-LOG-ESTADO     PIC XX.
+       77  WS-FECHA-LOG      PIC X(8).
+       77  WS-HORA-LOG       PIC X(8).
+
        LINKAGE SECTION.
 
        77  LK-ERRORES    PIC XX.
        77  NOMBREFICHERO PIC X(256).
-       77  PROG          PIC X(128).
+       77  PROG          PIC X(20).
+       77  CONTEXTO      PIC X(64).
 
        PROCEDURE DIVISION USING
                  LK-ERRORES
                  NOMBREFICHERO
-                 PROG.
+                 PROG
+                 CONTEXTO.
 
        PROGRAMA SECTION.
        INICIO.
-            DISPLAY "ERROR:"
-                    LK-ERRORES ", FICHERO:"
+      *    LOS CODIGOS "9x" SON LA MISMA FAMILIA QUE EL "9D" DE
+      *    REINTENTO POR BLOQUEO DE PRU14 - SON AVISOS TRANSITORIOS,
+      *    NO ERRORES QUE DEBAN PARAR EL PROCESO.
+           IF LK-ERRORES(1:1) = "9"
+              MOVE "AVISO" TO WS-GRAVEDAD
+           ELSE
+              MOVE "FATAL" TO WS-GRAVEDAD
+           END-IF.
+
+           DISPLAY WS-GRAVEDAD ":" LK-ERRORES ", FICHERO:"
                     NOMBREFICHERO ", PROGRAMA:"
-                    PROG UPON SYSOUT.
+                    PROG ", CONTEXTO:" CONTEXTO UPON SYSOUT.
+
+           PERFORM AUDITAR-ERROR.
+
+           IF WS-GRAVEDAD = "FATAL"
+              GO TO FIN-PROCESO
+           END-IF.
+           EXIT PROGRAM.
        FIN-PROCESO.
            STOP RUN.  *>Acabando el proceso por error en cobol que no ha sido capturado.
 
+       AUDITAR-ERROR SECTION.
+      *    UNA TRAZA POR ERROR, IGUAL QUE LA AUDITORIA DE PRUSERL - SE
+      *    ABRE Y SE CIERRA EN CADA CALL PORQUE PRUERR NO SE QUEDA
+      *    RESIDENTE ENTRE LLAMADAS.
+       ESCRIBIENDO-LOG-ERROR.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-TRZ FROM ENVIRONMENT-VALUE.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LOG-PATH.
+           IF WS-DD-TRZ NOT = SPACES AND WS-DD-TRZ NOT = LOW-VALUES
+              STRING WS-DD-TRZ DELIMITED BY SPACE
+                     "/PRUERR-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           ELSE
+              STRING "PRUERR-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           END-IF.
+           OPEN EXTEND LOG-PRUERR.
+           IF WS-LOG-ESTADO NOT = "00"
+              OPEN OUTPUT LOG-PRUERR
+           END-IF.
+
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE SPACES TO REG-LOG-PRUERR.
+           STRING WS-FECHA-LOG "-" WS-HORA-LOG " |" WS-GRAVEDAD
+                  "|" LK-ERRORES
+                  "|FICHERO:" NOMBREFICHERO DELIMITED BY SPACE
+                  "|PROGRAMA:" PROG DELIMITED BY SPACE
+                  "|CONTEXTO:" CONTEXTO DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  INTO REG-LOG-PRUERR
+           END-STRING.
+           WRITE REG-LOG-PRUERR.
+           CLOSE LOG-PRUERR.
+       FIN-ESCRIBIENDO-LOG-ERROR.
+
