@@ -4,7 +4,95 @@
        AUTHOR.        CVJ.
        SECURITY.      El que llama a los servidores de cobol.
 
+      ***************************************************************
+      * MODIFICACIONES:
+      * 09/08/2026 CVJ - Traza de auditoria de cada operacion recibida
+      *                  por COGE-TRABAJO, en fichero fechado bajo
+      *                  dd_trz.
+      * 09/08/2026 CVJ - Nueva operacion LLP: en vez de pasar
+      *                  PALPRUPARJ tal cual (un unico bloque de 128
+      *                  bytes, como ya hace LLA), lo deja como linea
+      *                  unica de un fichero de lote bajo dd_tmp y
+      *                  llama a PRUPARJ, que lo trocea en hasta 128
+      *                  parametros posicionales (con fusion de
+      *                  comillas y "#" como espacio embebido) antes de
+      *                  invocar el programa - se apoya en el modo lote
+      *                  que PRUPARJ ya tenia para no reescribir su
+      *                  logica de troceo aqui.
+      * 09/08/2026 CVJ - PERFORM RESTAURAR-SESION/ABRIR-LOG/ESCRIBIR-LOG
+      *                  pasan a THRU su FIN-*: sin el THRU, el GO TO a
+      *                  FIN-* saltaba fuera del rango del PERFORM y
+      *                  el programa continuaba cayendo hacia las
+      *                  secciones siguientes (AUTENTICAR, ESTADISTICAS)
+      *                  en vez de volver a PROCESOS.
+      * 09/08/2026 CVJ - Arranque: los seis dd_ se cargan de golpe desde
+      *                  un fichero de configuracion (SRUCONFIG, o
+      *                  "SRU.CFG" si no esta fijado) en vez de esperar
+      *                  a que el cliente los vaya mandando uno a uno;
+      *                  si falta alguno en el fichero o su ruta no
+      *                  existe en disco, la sesion no llega a
+      *                  PROCESOS y se corta ahi mismo.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOG-SRU
+                  ASSIGN TO DYNAMIC WS-LOG-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOG-ESTADO.
+
+           SELECT USERTAB
+                  ASSIGN TO DYNAMIC WS-USERTAB-PATH
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS UT-USUARIO
+                  FILE STATUS IS WS-UT-ESTADO.
+
+           SELECT CHKPT
+                  ASSIGN TO "tmp/SRU-SESION.CHK"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CHK-ESTADO.
+
+           SELECT LLP-LOTE
+                  ASSIGN TO DYNAMIC WS-LLP-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LLP-ESTADO.
+
+           SELECT SRUCFG
+                  ASSIGN TO DYNAMIC WS-SRUCFG-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-SRUCFG-ESTADO.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOG-SRU.
+       01  REG-LOG-SRU    PIC X(200).
+
+       FD  USERTAB.
+       01  REG-USERTAB.
+           03 UT-USUARIO   PIC X(15).
+           03 UT-ACTIVO    PIC X.
+              88 UT-USUARIO-ACTIVO VALUE "S".
+
+       FD  CHKPT.
+       01  REG-CHKPT.
+           03 CHK-USUARIO  PIC X(15).
+           03 CHK-DD-DIR   PIC X(128).
+           03 CHK-DD-MNU   PIC X(128).
+           03 CHK-DD-TRZ   PIC X(128).
+           03 CHK-DD-TMP   PIC X(128).
+           03 CHK-DD-ROM   PIC X(128).
+           03 CHK-DD-OBJ   PIC X(128).
+
+       FD  LLP-LOTE.
+       01  REG-LLP-LOTE    PIC X(128).
+
+       FD  SRUCFG.
+       01  REG-SRUCFG      PIC X(160).
 
        WORKING-STORAGE SECTION.
 
@@ -16,6 +104,94 @@
        01 SEPARADOR PIC XXX VALUE "|@|".
        77  II PIC 99.
 
+       77  WS-DD-TRZ       PIC X(128).
+       77  WS-LOG-PATH     PIC X(200).
+       77  WS-LOG-ESTADO   PIC XX.
+       77  WS-LOG-ABIERTO  PIC X VALUE "N".
+           88 LOG-ABIERTO           VALUE "S".
+
+       01  WS-FECHA-LOG.
+           03 WS-ANO-LOG   PIC 9(4).
+           03 WS-MES-LOG   PIC 9(2).
+           03 WS-DIA-LOG   PIC 9(2).
+       01  WS-HORA-LOG.
+           03 WS-HH-LOG    PIC 9(2).
+           03 WS-MM-LOG    PIC 9(2).
+           03 WS-SS-LOG    PIC 9(2).
+           03 WS-CC-LOG    PIC 9(2).
+
+       77  WS-NUM-COMANDOS PIC 9(9) VALUE 0.
+       77  WS-ULTIMA-OP    PIC X(32).
+       01  WS-HORA-INICIO.
+           03 WS-HH-INI    PIC 9(2).
+           03 WS-MM-INI    PIC 9(2).
+           03 WS-SS-INI    PIC 9(2).
+           03 WS-CC-INI    PIC 9(2).
+       77  WS-SEGS-INICIO  PIC 9(5).
+       77  WS-SEGS-AHORA   PIC 9(5).
+       77  WS-SEGS-SESION  PIC 9(5).
+       01  WS-RESP-STA     PIC X(80).
+
+       77  WS-DD-DIR         PIC X(128).
+       77  WS-USERTAB-PATH   PIC X(200).
+       77  WS-UT-ESTADO      PIC XX.
+       77  WS-USUARIO-VALIDO PIC X VALUE "N".
+           88 USUARIO-VALIDADO         VALUE "S".
+
+       77  WS-CHK-ESTADO     PIC XX.
+       77  WS-CHK-VALOR      PIC X(128).
+
+       77  WS-LLP-TMPDIR     PIC X(128).
+       01  WS-LLP-PATH       PIC X(200).
+       77  WS-LLP-ESTADO     PIC XX.
+       77  WS-LLP-PROGRAMA   PIC X(128).
+
+       01  WS-RESP-ENV       PIC X(700).
+       77  WS-ENV-DIR        PIC X(128).
+       77  WS-ENV-MNU        PIC X(128).
+       77  WS-ENV-TRZ        PIC X(128).
+       77  WS-ENV-TMP        PIC X(128).
+       77  WS-ENV-ROM        PIC X(128).
+       77  WS-ENV-OBJ        PIC X(128).
+
+       01  WS-DDALL-TABLA.
+           03 WS-DDALL-PAR   PIC X(128) OCCURS 6.
+       77  WS-DDALL-N        PIC 9.
+       77  WS-DD-NOMBRE      PIC X(32).
+       77  WS-DD-VALOR       PIC X(96).
+
+       77  WS-BUILD-ID       PIC X(30) VALUE "SRU-BUILD-2026.08.09".
+
+       01  WS-CARGADOS-TABLA.
+           03 WS-CARGADOS    PIC X(32) OCCURS 20.
+       77  WS-NUM-CARGADOS   PIC 99 VALUE 0.
+       77  WS-ENCONTRO-CARGA PIC X.
+
+      *    TABLA ESTATICA DE LOS SEIS dd_ OBLIGATORIOS - MISMO PATRON
+      *    DE FILLER+REDEFINES QUE TB-PAISES-LONG DE PRUIBANEUR Y
+      *    TB-DD-RAICES DE PRUDISCO, PARA NO REPETIR SEIS VECES LA
+      *    MISMA COMPROBACION A MANO.
+       01  TB-DD-OBLIGATORIOS-DATA.
+           03 FILLER         PIC X(8) VALUE "dd_dir  ".
+           03 FILLER         PIC X(8) VALUE "dd_mnu  ".
+           03 FILLER         PIC X(8) VALUE "dd_trz  ".
+           03 FILLER         PIC X(8) VALUE "dd_tmp  ".
+           03 FILLER         PIC X(8) VALUE "dd_rom  ".
+           03 FILLER         PIC X(8) VALUE "dd_obj  ".
+       01  TB-DD-OBLIGATORIOS REDEFINES TB-DD-OBLIGATORIOS-DATA.
+           03 TB-DD-OBL      PIC X(8) OCCURS 6.
+
+       77  WS-SRUCFG-PATH    PIC X(200).
+       77  WS-SRUCFG-ESTADO  PIC XX.
+       77  WS-CFG-NOMBRE     PIC X(32).
+       77  WS-CFG-VALOR      PIC X(128).
+       77  WS-CFG-VISTO-N    PIC 9.
+       01  WS-CFG-VISTOS-TABLA.
+           03 WS-CFG-VISTO   PIC X OCCURS 6 VALUE "N".
+       77  WS-CFG-CHK-DETALLE PIC X(64).
+       77  WS-CFG-FALLO      PIC X VALUE "N".
+           88 CFG-FALLO              VALUE "S".
+
        PROCEDURE DIVISION.
 
        PROGRAMA SECTION.
@@ -27,19 +203,34 @@
                       VALORES
                       BUFERENT
                       II.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           PERFORM CARGAR-CONFIG-INICIAL THRU FIN-CARGAR-CONFIG-INICIAL.
+           IF CFG-FALLO
+              GO TO FIN-PROGRAMA
+           END-IF.
+           PERFORM RESTAURAR-SESION THRU FIN-RESTAURAR-SESION.
+           PERFORM ABRIR-LOG THRU FIN-ABRIR-LOG.
 
        PROCESOS.
            ACCEPT BUFERENT FROM SYSIN
            INSPECT BUFERENT REPLACING ALL X"00" BY " ".
            INITIALIZE OPERACION VALORES PALPRUPARJ.
            PERFORM COGE-TRABAJO.
+           ADD 1 TO WS-NUM-COMANDOS.
+           MOVE OPERACION TO WS-ULTIMA-OP.
+           PERFORM ESCRIBIR-LOG THRU FIN-ESCRIBIR-LOG.
            EVALUATE OPERACION
                     WHEN "STP"  GO TO FIN-PROCESOS
-                    WHEN "PAR"  GO TO FIN-PROCESOS
+                    WHEN "PAR"  PERFORM GUARDAR-SESION
+                                GO TO FIN-PROCESOS
                     WHEN "LLA"  PERFORM LLAMAR
+                    WHEN "LLP"  PERFORM LLAMARPARJ
                     WHEN "CAN"  PERFORM CANCELAR
-                    WHEN "login" 
-                         MOVE VALORES TO USUARIO
+                    WHEN "STA"  PERFORM ESTADISTICAS
+                    WHEN "ENV"  PERFORM VOLCAR-ENV
+                    WHEN "VER"  PERFORM VERSION
+                    WHEN "login"
+                         PERFORM AUTENTICAR
                     WHEN "dd_dir" 
                          DISPLAY "dd_dir" UPON ENVIRONMENT-NAME
                          DISPLAY VALORES  UPON ENVIRONMENT-VALUE
@@ -58,10 +249,15 @@
                     WHEN "dd_obj"
                          DISPLAY "dd_obj" UPON ENVIRONMENT-NAME
                          DISPLAY VALORES  UPON ENVIRONMENT-VALUE
+                    WHEN "dd_all"
+                         PERFORM FIJAR-DD-ALL
 
            END-EVALUATE.
            GO TO PROCESOS.
        FIN-PROCESOS.
+           IF LOG-ABIERTO
+              CLOSE LOG-SRU
+           END-IF.
            DISPLAY "|FIN|" UPON SYSOUT.
            EXIT PROGRAM.
        FIN-PROGRAMA.
@@ -80,10 +276,370 @@
        LLAMAR SECTION.
        LLAMANDO.
            CALL VALORES USING PALPRUPARJ.
+           PERFORM MARCAR-CARGADO.
        FIN-LLAMAR.
 
+       LLAMARPARJ SECTION.
+      *    VALORES ES EL PROGRAMA A LLAMAR Y PALPRUPARJ LA LISTA DE
+      *    PARAMETROS SEPARADOS POR ESPACIOS (COMILLAS PARA INCLUIR
+      *    ESPACIOS, "#" PARA UN ESPACIO EMBEBIDO SIN COMILLAS) - SE
+      *    DEJA COMO UNICA LINEA DE UN FICHERO DE LOTE Y SE APUNTA
+      *    dd_lote AHI PARA QUE PRUPARJ LA TROCEE CON SU PROPIA
+      *    PARSEA-PARAMETROS EN VEZ DE PASARLA ENTERA COMO HACE LLA.
+       LLAMANDO-CON-PARAMETROS.
+           PERFORM ESCRIBIR-LOTE-LLP.
+           DISPLAY "dd_lote" UPON ENVIRONMENT-NAME.
+           DISPLAY WS-LLP-PATH UPON ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-LLP-PROGRAMA.
+           MOVE VALORES TO WS-LLP-PROGRAMA.
+           CALL "PRUPARJ" USING WS-LLP-PROGRAMA.
+           DISPLAY "dd_lote" UPON ENVIRONMENT-NAME.
+           DISPLAY " " UPON ENVIRONMENT-VALUE.
+           PERFORM MARCAR-CARGADO.
+       FIN-LLAMARPARJ.
+
+       ESCRIBIR-LOTE-LLP SECTION.
+       CONSTRUYENDO-LOTE-LLP.
+           MOVE SPACES TO WS-LLP-TMPDIR.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LLP-TMPDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-LLP-PATH.
+           IF WS-LLP-TMPDIR NOT = SPACES AND
+              WS-LLP-TMPDIR NOT = LOW-VALUES
+              STRING WS-LLP-TMPDIR "SRU-LLP.LOTE"
+                     DELIMITED BY SPACE
+                     INTO WS-LLP-PATH
+              END-STRING
+           ELSE
+              MOVE "SRU-LLP.LOTE" TO WS-LLP-PATH
+           END-IF.
+
+           OPEN OUTPUT LLP-LOTE.
+           MOVE SPACES TO REG-LLP-LOTE.
+           MOVE PALPRUPARJ TO REG-LLP-LOTE.
+           WRITE REG-LLP-LOTE.
+           CLOSE LLP-LOTE.
+       FIN-CONSTRUYENDO-LOTE-LLP.
+
        CANCELAR SECTION.
        CANCELANDO.
+           MOVE "N" TO WS-ENCONTRO-CARGA.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > WS-NUM-CARGADOS
+              IF WS-CARGADOS(II) = VALORES
+                 MOVE "S" TO WS-ENCONTRO-CARGA
+                 MOVE SPACES TO WS-CARGADOS(II)
+              END-IF
+           END-PERFORM.
            CANCEL VALORES.
+           IF WS-ENCONTRO-CARGA = "S"
+              DISPLAY "|CANCELOK|" VALORES "|" UPON SYSOUT
+           ELSE
+              DISPLAY "|CANCELNOOP|" VALORES "|" UPON SYSOUT
+           END-IF.
        FIN-CANCELAR.
 
+       MARCAR-CARGADO.
+           MOVE "N" TO WS-ENCONTRO-CARGA.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > WS-NUM-CARGADOS
+              IF WS-CARGADOS(II) = VALORES
+                 MOVE "S" TO WS-ENCONTRO-CARGA
+              END-IF
+           END-PERFORM.
+           IF WS-ENCONTRO-CARGA = "N" AND WS-NUM-CARGADOS < 20
+              ADD 1 TO WS-NUM-CARGADOS
+              MOVE VALORES TO WS-CARGADOS(WS-NUM-CARGADOS)
+           END-IF.
+       FIN-MARCAR-CARGADO.
+
+       VERSION SECTION.
+       INFORMAR-VERSION.
+           DISPLAY "|VER|" WS-BUILD-ID "|" UPON SYSOUT.
+       FIN-INFORMAR-VERSION.
+
+       DDALL SECTION.
+       FIJAR-DD-ALL.
+      *    LA LISTA DE PARES dd-nombre=valor, SEPARADOS POR ";",
+      *    VIAJA EN PALPRUPARJ PORQUE VALORES SOLO TIENE 32 BYTES.
+           INITIALIZE WS-DDALL-TABLA.
+           UNSTRING PALPRUPARJ DELIMITED BY ";" INTO
+                 WS-DDALL-PAR(1)
+                 WS-DDALL-PAR(2)
+                 WS-DDALL-PAR(3)
+                 WS-DDALL-PAR(4)
+                 WS-DDALL-PAR(5)
+                 WS-DDALL-PAR(6)
+           END-UNSTRING.
+           PERFORM VARYING WS-DDALL-N FROM 1 BY 1 UNTIL WS-DDALL-N > 6
+              IF WS-DDALL-PAR(WS-DDALL-N) NOT = SPACES
+                 PERFORM FIJAR-UN-DD
+              END-IF
+           END-PERFORM.
+       FIN-FIJAR-DD-ALL.
+
+       FIJAR-UN-DD.
+           MOVE SPACES TO WS-DD-NOMBRE WS-DD-VALOR.
+           UNSTRING WS-DDALL-PAR(WS-DDALL-N) DELIMITED BY "=" INTO
+                 WS-DD-NOMBRE
+                 WS-DD-VALOR
+           END-UNSTRING.
+           DISPLAY WS-DD-NOMBRE UPON ENVIRONMENT-NAME.
+           DISPLAY WS-DD-VALOR  UPON ENVIRONMENT-VALUE.
+       FIN-FIJAR-UN-DD.
+
+       ENTORNO SECTION.
+       VOLCAR-ENV.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-DIR FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_mnu" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-MNU FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-TRZ FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-TMP FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_rom" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-ROM FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_obj" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-OBJ FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-RESP-ENV.
+           STRING "|ENV|USUARIO:" USUARIO
+                  "|dd_dir:" WS-ENV-DIR
+                  "|dd_mnu:" WS-ENV-MNU
+                  "|dd_trz:" WS-ENV-TRZ
+                  "|dd_tmp:" WS-ENV-TMP
+                  "|dd_rom:" WS-ENV-ROM
+                  "|dd_obj:" WS-ENV-OBJ "|"
+                  DELIMITED BY SIZE
+                  INTO WS-RESP-ENV
+           END-STRING.
+           DISPLAY WS-RESP-ENV UPON SYSOUT.
+       FIN-VOLCAR-ENV.
+
+       CONFIGURACION SECTION.
+       CARGAR-CONFIG-INICIAL.
+      *    CARGA DE GOLPE LOS SEIS dd_ OBLIGATORIOS DESDE UN FICHERO
+      *    DE CONFIGURACION EN VEZ DE ESPERAR A QUE EL CLIENTE LOS
+      *    MANDE UNO A UNO CON dd_dir/dd_mnu/... - MISMO FORMATO
+      *    nombre=valor, UNA LINEA POR PAR, QUE YA USA FIJAR-UN-DD
+      *    PARA dd_all.
+           MOVE "N" TO WS-CFG-FALLO.
+           MOVE SPACES TO WS-CFG-VISTOS-TABLA.
+           MOVE SPACES TO WS-SRUCFG-PATH.
+           DISPLAY "SRUCONFIG" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-SRUCFG-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-SRUCFG-PATH = SPACES OR WS-SRUCFG-PATH = LOW-VALUES
+              MOVE "SRU.CFG" TO WS-SRUCFG-PATH
+           END-IF.
+           OPEN INPUT SRUCFG.
+           IF WS-SRUCFG-ESTADO NOT = "00"
+              DISPLAY "|CONFIGERROR|NOABRE|" WS-SRUCFG-PATH "|"
+                      UPON SYSOUT
+              MOVE "S" TO WS-CFG-FALLO
+              GO TO FIN-CARGAR-CONFIG-INICIAL
+           END-IF.
+       LEYENDO-CONFIG.
+           READ SRUCFG
+                AT END
+                   GO TO FIN-LECTURA-CONFIG
+           END-READ.
+           IF REG-SRUCFG NOT = SPACES
+              PERFORM FIJAR-UNA-CONFIG
+           END-IF.
+           GO TO LEYENDO-CONFIG.
+       FIN-LECTURA-CONFIG.
+           CLOSE SRUCFG.
+           PERFORM VERIFICAR-CONFIG-OBLIGATORIA.
+       FIN-CARGAR-CONFIG-INICIAL.
+
+       FIJAR-UNA-CONFIG.
+           MOVE SPACES TO WS-CFG-NOMBRE WS-CFG-VALOR.
+           UNSTRING REG-SRUCFG DELIMITED BY "=" INTO
+                 WS-CFG-NOMBRE
+                 WS-CFG-VALOR
+           END-UNSTRING.
+           DISPLAY WS-CFG-NOMBRE UPON ENVIRONMENT-NAME.
+           DISPLAY WS-CFG-VALOR  UPON ENVIRONMENT-VALUE.
+           PERFORM VARYING WS-CFG-VISTO-N FROM 1 BY 1
+                   UNTIL WS-CFG-VISTO-N > 6
+              IF TB-DD-OBL(WS-CFG-VISTO-N) = WS-CFG-NOMBRE
+                 MOVE "S" TO WS-CFG-VISTO(WS-CFG-VISTO-N)
+              END-IF
+           END-PERFORM.
+       FIN-FIJAR-UNA-CONFIG.
+
+       VERIFICAR-CONFIG-OBLIGATORIA.
+           PERFORM VARYING WS-CFG-VISTO-N FROM 1 BY 1
+                   UNTIL WS-CFG-VISTO-N > 6
+              IF WS-CFG-VISTO(WS-CFG-VISTO-N) NOT = "S"
+                 DISPLAY "|CONFIGERROR|FALTA|"
+                         TB-DD-OBL(WS-CFG-VISTO-N) "|" UPON SYSOUT
+                 MOVE "S" TO WS-CFG-FALLO
+              ELSE
+                 DISPLAY TB-DD-OBL(WS-CFG-VISTO-N)
+                         UPON ENVIRONMENT-NAME
+                 ACCEPT WS-CFG-VALOR FROM ENVIRONMENT-VALUE
+                 MOVE SPACES TO WS-CFG-CHK-DETALLE
+                 CALL "CBL_CHECK_FILE_EXIST" USING WS-CFG-VALOR
+                                             WS-CFG-CHK-DETALLE
+                 IF RETURN-CODE NOT = ZERO
+                    DISPLAY "|CONFIGERROR|NOEXISTE|"
+                            TB-DD-OBL(WS-CFG-VISTO-N) "|"
+                            WS-CFG-VALOR "|" UPON SYSOUT
+                    MOVE "S" TO WS-CFG-FALLO
+                 END-IF
+              END-IF
+           END-PERFORM.
+       FIN-VERIFICAR-CONFIG-OBLIGATORIA.
+
+       CHECKPOINT SECTION.
+       GUARDAR-SESION.
+           MOVE USUARIO TO CHK-USUARIO.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-DIR FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_mnu" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-MNU FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-TRZ FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-TMP FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_rom" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-ROM FROM ENVIRONMENT-VALUE.
+           DISPLAY "dd_obj" UPON ENVIRONMENT-NAME.
+           ACCEPT CHK-DD-OBJ FROM ENVIRONMENT-VALUE.
+           OPEN OUTPUT CHKPT.
+           WRITE REG-CHKPT.
+           CLOSE CHKPT.
+       FIN-GUARDAR-SESION.
+
+       RESTAURAR-SESION.
+           OPEN INPUT CHKPT.
+           IF WS-CHK-ESTADO NOT = "00"
+              GO TO FIN-RESTAURAR-SESION
+           END-IF.
+           READ CHKPT
+                AT END
+                   CLOSE CHKPT
+                   GO TO FIN-RESTAURAR-SESION
+           END-READ.
+           CLOSE CHKPT.
+           MOVE CHK-USUARIO TO USUARIO.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-DIR UPON ENVIRONMENT-VALUE.
+           DISPLAY "dd_mnu" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-MNU UPON ENVIRONMENT-VALUE.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-TRZ UPON ENVIRONMENT-VALUE.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-TMP UPON ENVIRONMENT-VALUE.
+           DISPLAY "dd_rom" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-ROM UPON ENVIRONMENT-VALUE.
+           DISPLAY "dd_obj" UPON ENVIRONMENT-NAME.
+           DISPLAY CHK-DD-OBJ UPON ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-CHK-VALOR.
+           STRING "tmp/SRU-SESION.CHK" DELIMITED BY SIZE
+                  INTO WS-CHK-VALOR
+           END-STRING.
+           CALL "CBL_DELETE_FILE" USING WS-CHK-VALOR.
+       FIN-RESTAURAR-SESION.
+
+       AUTENTICAR SECTION.
+       VALIDANDO.
+           MOVE "N" TO WS-USUARIO-VALIDO.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-DIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-USERTAB-PATH.
+           IF WS-DD-DIR NOT = SPACES AND WS-DD-DIR NOT = LOW-VALUES
+              STRING WS-DD-DIR "/USUARIOS"
+                     DELIMITED BY SIZE
+                     INTO WS-USERTAB-PATH
+           ELSE
+              MOVE "USUARIOS" TO WS-USERTAB-PATH
+           END-IF.
+           OPEN INPUT USERTAB.
+           IF WS-UT-ESTADO NOT = "00"
+              GO TO FIN-VALIDANDO
+           END-IF.
+           MOVE SPACES TO UT-USUARIO.
+           MOVE VALORES TO UT-USUARIO.
+           READ USERTAB
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   IF UT-USUARIO-ACTIVO
+                      MOVE "S" TO WS-USUARIO-VALIDO
+                   END-IF
+           END-READ.
+           CLOSE USERTAB.
+       FIN-VALIDANDO.
+           IF USUARIO-VALIDADO
+              MOVE VALORES TO USUARIO
+              DISPLAY "|LOGINOK|" VALORES "|" UPON SYSOUT
+           ELSE
+              DISPLAY "|LOGINRECHAZADO|" VALORES "|" UPON SYSOUT
+           END-IF.
+       FIN-AUTENTICAR.
+
+       ESTADISTICAS SECTION.
+       CALCULANDO-STA.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           COMPUTE WS-SEGS-INICIO =
+                   WS-HH-INI * 3600 + WS-MM-INI * 60 + WS-SS-INI.
+           COMPUTE WS-SEGS-AHORA =
+                   WS-HH-LOG * 3600 + WS-MM-LOG * 60 + WS-SS-LOG.
+           IF WS-SEGS-AHORA >= WS-SEGS-INICIO
+              COMPUTE WS-SEGS-SESION =
+                      WS-SEGS-AHORA - WS-SEGS-INICIO
+           ELSE
+              COMPUTE WS-SEGS-SESION =
+                      WS-SEGS-AHORA - WS-SEGS-INICIO + 86400
+           END-IF.
+           MOVE SPACES TO WS-RESP-STA.
+           STRING "|STA|SEGUNDOS:" WS-SEGS-SESION
+                  "|COMANDOS:" WS-NUM-COMANDOS
+                  "|ULTIMAOP:" WS-ULTIMA-OP "|"
+                  DELIMITED BY SIZE
+                  INTO WS-RESP-STA
+           END-STRING.
+           DISPLAY WS-RESP-STA UPON SYSOUT.
+       FIN-ESTADISTICAS.
+
+       AUDITAR SECTION.
+       ABRIR-LOG.
+           IF LOG-ABIERTO
+              GO TO FIN-ABRIR-LOG
+           END-IF.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-TRZ FROM ENVIRONMENT-VALUE.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LOG-PATH.
+           IF WS-DD-TRZ NOT = SPACES AND WS-DD-TRZ NOT = LOW-VALUES
+              STRING WS-DD-TRZ "/SRU-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           ELSE
+              STRING "SRU-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           END-IF.
+           OPEN EXTEND LOG-SRU.
+           IF WS-LOG-ESTADO NOT = "00"
+              OPEN OUTPUT LOG-SRU
+           END-IF.
+           SET LOG-ABIERTO TO TRUE.
+       FIN-ABRIR-LOG.
+
+       ESCRIBIR-LOG.
+           IF NOT LOG-ABIERTO
+              GO TO FIN-ESCRIBIR-LOG
+           END-IF.
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE SPACES TO REG-LOG-SRU.
+           STRING WS-FECHA-LOG "-" WS-HORA-LOG
+                  " |USUARIO:" USUARIO
+                  "|OPERACION:" OPERACION
+                  "|VALORES:" VALORES "|"
+                  DELIMITED BY SIZE
+                  INTO REG-LOG-SRU
+           END-STRING.
+           WRITE REG-LOG-SRU.
+       FIN-ESCRIBIR-LOG.
+
