@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRURETRY.
+       AUTHOR.        CVJ.
+       SECURITY.      DECIDE SI UN ACCESO A FICHERO INDEXADO QUE HA
+                      FALLADO POR BLOQUEO DEBE REINTENTARSE, CON UN
+                      LIMITE DE INTENTOS Y UNA ESPERA CRECIENTE ENTRE
+                      UNO Y OTRO. GENERALIZA EL REINTENTO POR "9D" QUE
+                      TENIA PRU14, PARA QUE CUALQUIER OTRO PROGRAMA CON
+                      EL MISMO PROBLEMA LO REUTILICE EN VEZ DE
+                      COPIARLO.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  WS-CMD-ESPERA     PIC X(20).
+       77  WS-SEGUNDOS       PIC 9.
+
+       LINKAGE SECTION.
+
+      *    LK-ERRORES ES EL MISMO CAMPO FILE STATUS DEL LLAMANTE (SU
+      *    ERRORES DE WO-ERRORES); LK-INTENTOS ES UN CONTADOR QUE EL
+      *    LLAMANTE INICIALIZA A CERO ANTES DEL PRIMER INTENTO Y VA
+      *    PASANDO DE UNA LLAMADA A LA SIGUIENTE; LK-MAXINTENTOS ES EL
+      *    TOPE (CERO SIGNIFICA "SIN TOPE", REINTENTAR SIEMPRE QUE SIGA
+      *    BLOQUEADO); LK-SIGUE ES LA RESPUESTA: "S" REINTENTAR, "N"
+      *    RENDIRSE.
+       77  LK-ERRORES        PIC XX.
+           88 LK-BLOQUEADO   VALUE "9D".
+       77  LK-INTENTOS       PIC 9(4).
+       77  LK-MAXINTENTOS    PIC 9(4).
+       77  LK-SIGUE          PIC X.
+           88 LK-SIGUE-SI    VALUE "S".
+           88 LK-SIGUE-NO    VALUE "N".
+
+       PROCEDURE DIVISION USING
+                 LK-ERRORES
+                 LK-INTENTOS
+                 LK-MAXINTENTOS
+                 LK-SIGUE.
+
+       PROGRAMA SECTION.
+       DECIDIENDO.
+           MOVE "N" TO LK-SIGUE.
+           IF NOT LK-BLOQUEADO
+              GO TO FIN-PROCESOS
+           END-IF.
+
+           ADD 1 TO LK-INTENTOS.
+           IF LK-MAXINTENTOS NOT = ZERO AND
+              LK-INTENTOS >= LK-MAXINTENTOS
+              GO TO FIN-PROCESOS
+           END-IF.
+
+           PERFORM ESPERA-BACKOFF.
+           MOVE "S" TO LK-SIGUE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       ESPERA-BACKOFF SECTION.
+      *    ESPERA CRECIENTE CON EL NUMERO DE INTENTO, TOPADA EN 3
+      *    SEGUNDOS, VIA "sleep" - EL MISMO CALL "SYSTEM" QUE YA USAN
+      *    PRUMKDIR/PRUCP/PRURM/PRUDISCO PARA APOYARSE EN COMANDOS DEL
+      *    SISTEMA EN VEZ DE UNA LLAMADA DE BAJO NIVEL AL RELOJ.
+       ESPERANDO.
+           IF LK-INTENTOS > 3
+              MOVE 3 TO WS-SEGUNDOS
+           ELSE
+              MOVE LK-INTENTOS TO WS-SEGUNDOS
+           END-IF.
+           MOVE SPACES TO WS-CMD-ESPERA.
+           STRING "sleep " DELIMITED BY SIZE
+                  WS-SEGUNDOS DELIMITED BY SIZE
+                  INTO WS-CMD-ESPERA
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD-ESPERA.
+       FIN-ESPERANDO.
