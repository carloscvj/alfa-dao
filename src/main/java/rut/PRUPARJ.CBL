@@ -6,12 +6,29 @@
 
        ENVIRONMENT DIVISION.
 
-       INPUT-OUTPUT SECTION. 
+      ***************************************************************
+      * MODIFICACIONES:
+      * 09/08/2026 CVJ - Modo lote: si dd_lote apunta a un fichero,
+      *                  PRUPARJ lee las lineas de parametros de ahi
+      *                  y hace el bucle de CALL ALLAMAR el mismo,
+      *                  en vez de que un driver externo alimente
+      *                  SYSIN linea a linea.
+      ***************************************************************
+
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+           SELECT LOTE-PAR
+                  ASSIGN TO DYNAMIC WS-LOTE-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOTE-ESTADO.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD  LOTE-PAR.
+       01  REG-LOTE-PAR       PIC X(4096).
+
        WORKING-STORAGE SECTION.
 
              COPY "WO-ERRORES".
@@ -21,17 +38,39 @@
        77  LONGI           PIC 99999.
        77  TECLA           PIC X.
        77  ESTADO          PIC XX.
-       77  II              PIC 99.
-       77  NPAR            PIC 99.
+       77  II              PIC 999.
+       77  NPAR            PIC 999.
        77  NREAL-PAR       PIC 999.
        77  NOMBRE          PIC X(50).
        77  CUAL            PIC X(50).
-       77  PARAMETRO-PROGRAMA PIC X(1024).
+       77  PARAMETRO-PROGRAMA PIC X(4096).
        77  X-ERROR            PIC X(50).
        77  CUANTOS            PIC 99999.
-       77  BUFERENT           PIC X(1024).
+       77  BUFERENT           PIC X(4096).
+       77  LONGI-LEIDO        PIC 99999.
+       77  JJ                 PIC 999.
+       77  WS-QBUF            PIC X(1024).
+       77  WS-QPOS            PIC 9999.
+       77  WS-QLEN            PIC 9999.
+       77  WS-TOKIDX          PIC 999.
+       77  WS-QFIN            PIC 9.
+           88 WS-TOKEN-CERRADO         VALUE 1.
+       77  WS-DD-LOTE         PIC X(128).
+       77  WS-LOTE-PATH       PIC X(128).
+       77  WS-LOTE-ESTADO     PIC XX.
+       77  WS-LOTE-ABIERTO    PIC X     VALUE "N".
+           88 LOTE-ABIERTO             VALUE "S".
+       77  WS-LOTE-TOTAL      PIC 99999 VALUE ZEROES.
+       77  WS-LOTE-OK         PIC 99999 VALUE ZEROES.
+       77  WS-LOTE-MAL        PIC 99999 VALUE ZEROES.
+       77  WS-LOTE-RC         PIC S9(5).
+       01  WS-LOTE-RESP       PIC X(4200).
+       77  WS-LLAMA-FALLO     PIC X     VALUE "N".
+           88 LLAMA-FALLO              VALUE "S".
+       77  WS-ABEND-MSG       PIC X(160).
+       77  WS-ABEND-LEN       PIC 99999.
        01  LINEA-PAR.
-           03 LI-PA-O         OCCURS 15.
+           03 LI-PA-O         OCCURS 128.
               05 PAR          PIC X(1024).
 
        01  REALES-PAR.
@@ -46,39 +85,188 @@
        INICIALES.
            MOVE ZEROES TO NREAL-PAR.
            INITIALIZE REALES-PAR.
+           PERFORM ABRE-LOTE.
        ACCEPTANDO.
+           IF LOTE-ABIERTO
+              GO TO PROCESA-LOTE
+           END-IF.
+
            IF ESCRIBIBLE = "P"
-              CALL "Leer" USING BUFERENT
+      *       CANAL BINARIO: LONGI-LEIDO TRAE LA LONGITUD REAL LEIDA
+      *       POR "Leer", ASI QUE EL PAYLOAD PUEDE LLEVAR X"00"
+      *       EMBEBIDOS SIN QUE SE CONVIERTAN EN ESPACIOS.
+              MOVE ZEROES TO LONGI-LEIDO
+              CALL "Leer" USING BUFERENT LONGI-LEIDO
+              PERFORM RELLENA-TRAS-LEIDO
            ELSE
               ACCEPT BUFERENT FROM SYSIN
+              INSPECT BUFERENT REPLACING ALL X"00" BY " "
            END-IF.
 
-           INSPECT BUFERENT REPLACING ALL X"00" BY " ".
            EVALUATE BUFERENT
               WHEN "LLAMA@" GO TO PROCESOS
            END-EVALUATE.
 
            MOVE BUFERENT TO PARAMETRO-PROGRAMA.
+           PERFORM PARSEA-PARAMETROS.
+
+           GO TO ACCEPTANDO.
+
+       RELLENA-TRAS-LEIDO.
+      *    UN "Leer" VIEJO QUE NO RELLENA LONGI-LEIDO SE TRATA COMO
+      *    ANTES (TODO EL BUFFER ES TEXTO, LOS X"00" SE PASAN A
+      *    ESPACIO); UNO NUEVO QUE SI LA RELLENA DEJA INTACTO EL
+      *    PAYLOAD HASTA LONGI-LEIDO Y SOLO ESPACIA EL RESTO.
+           IF LONGI-LEIDO = ZEROES OR LONGI-LEIDO > 4096
+              INSPECT BUFERENT REPLACING ALL X"00" BY " "
+           ELSE
+              IF LONGI-LEIDO < 4096
+                 MOVE SPACES TO BUFERENT(LONGI-LEIDO + 1:)
+              END-IF
+           END-IF.
+       FIN-RELLENA-TRAS-LEIDO.
+
+       PARSEA-PARAMETROS.
+           MOVE ZEROES TO NPAR.
+           MOVE ZEROES TO NREAL-PAR.
+           INITIALIZE LINEA-PAR.
+           INITIALIZE REALES-PAR.
 
            UNSTRING PARAMETRO-PROGRAMA DELIMITED BY " " INTO
-                    PAR(01)
-                    PAR(02)
-                    PAR(03)
-                    PAR(04)
-                    PAR(05)
-                    PAR(06)
-                    PAR(07)
-                    PAR(08)
-                    PAR(09)
-                    PAR(10)
-                    PAR(11)
-                    PAR(12)
-                    PAR(13)
-                    PAR(14)
-                    PAR(15)
+                    PAR(001)
+                    PAR(002)
+                    PAR(003)
+                    PAR(004)
+                    PAR(005)
+                    PAR(006)
+                    PAR(007)
+                    PAR(008)
+                    PAR(009)
+                    PAR(010)
+                    PAR(011)
+                    PAR(012)
+                    PAR(013)
+                    PAR(014)
+                    PAR(015)
+                    PAR(016)
+                    PAR(017)
+                    PAR(018)
+                    PAR(019)
+                    PAR(020)
+                    PAR(021)
+                    PAR(022)
+                    PAR(023)
+                    PAR(024)
+                    PAR(025)
+                    PAR(026)
+                    PAR(027)
+                    PAR(028)
+                    PAR(029)
+                    PAR(030)
+                    PAR(031)
+                    PAR(032)
+                    PAR(033)
+                    PAR(034)
+                    PAR(035)
+                    PAR(036)
+                    PAR(037)
+                    PAR(038)
+                    PAR(039)
+                    PAR(040)
+                    PAR(041)
+                    PAR(042)
+                    PAR(043)
+                    PAR(044)
+                    PAR(045)
+                    PAR(046)
+                    PAR(047)
+                    PAR(048)
+                    PAR(049)
+                    PAR(050)
+                    PAR(051)
+                    PAR(052)
+                    PAR(053)
+                    PAR(054)
+                    PAR(055)
+                    PAR(056)
+                    PAR(057)
+                    PAR(058)
+                    PAR(059)
+                    PAR(060)
+                    PAR(061)
+                    PAR(062)
+                    PAR(063)
+                    PAR(064)
+                    PAR(065)
+                    PAR(066)
+                    PAR(067)
+                    PAR(068)
+                    PAR(069)
+                    PAR(070)
+                    PAR(071)
+                    PAR(072)
+                    PAR(073)
+                    PAR(074)
+                    PAR(075)
+                    PAR(076)
+                    PAR(077)
+                    PAR(078)
+                    PAR(079)
+                    PAR(080)
+                    PAR(081)
+                    PAR(082)
+                    PAR(083)
+                    PAR(084)
+                    PAR(085)
+                    PAR(086)
+                    PAR(087)
+                    PAR(088)
+                    PAR(089)
+                    PAR(090)
+                    PAR(091)
+                    PAR(092)
+                    PAR(093)
+                    PAR(094)
+                    PAR(095)
+                    PAR(096)
+                    PAR(097)
+                    PAR(098)
+                    PAR(099)
+                    PAR(100)
+                    PAR(101)
+                    PAR(102)
+                    PAR(103)
+                    PAR(104)
+                    PAR(105)
+                    PAR(106)
+                    PAR(107)
+                    PAR(108)
+                    PAR(109)
+                    PAR(110)
+                    PAR(111)
+                    PAR(112)
+                    PAR(113)
+                    PAR(114)
+                    PAR(115)
+                    PAR(116)
+                    PAR(117)
+                    PAR(118)
+                    PAR(119)
+                    PAR(120)
+                    PAR(121)
+                    PAR(122)
+                    PAR(123)
+                    PAR(124)
+                    PAR(125)
+                    PAR(126)
+                    PAR(127)
+                    PAR(128)
            END-UNSTRING.
-           MOVE ZEROES TO NPAR.
-           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 15
+      *    UN PARAMETRO ENTRE COMILLAS PUEDE LLEVAR ESPACIOS EMBEBIDOS,
+      *    p.ej. PROG "Juan Perez" 123 -> SE FUNDEN LOS TROZOS PARTIDOS
+      *    POR EL UNSTRING EN UN UNICO PAR(II).
+           PERFORM FUSIONAR-COMILLAS.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 128
               IF PAR(II) NOT = SPACES
                  ADD 1 TO NPAR
               END-IF
@@ -91,12 +279,101 @@
            IF PARAMETRO-PROGRAMA = SPACES
               ADD 1 TO NREAL-PAR
            END-IF.
+       FIN-PARSEA-PARAMETROS.
+
+       FUSIONAR-COMILLAS.
+           PERFORM VARYING II FROM 1 BY 1 UNTIL II > 128
+              IF PAR(II)(1:1) = '"'
+                 PERFORM UNIR-COMILLA
+              END-IF
+           END-PERFORM.
+       FIN-FUSIONAR-COMILLAS.
+
+       UNIR-COMILLA.
+      *    QUITA LA COMILLA DE APERTURA Y VE COMPLETANDO PAR(II) CON
+      *    LOS TROZOS SIGUIENTES HASTA ENCONTRAR LA COMILLA DE CIERRE.
+           MOVE PAR(II) TO WS-QBUF.
+           MOVE SPACES TO PAR(II).
+           STRING WS-QBUF(2:1022) DELIMITED BY SIZE INTO PAR(II).
+           MOVE II TO WS-TOKIDX.
+           PERFORM FIN-DE-TOKEN.
+           MOVE WS-QPOS TO WS-QLEN.
+           MOVE II TO JJ.
+           PERFORM UNTIL WS-TOKEN-CERRADO OR JJ >= 128
+              ADD 1 TO JJ
+              MOVE JJ TO WS-TOKIDX
+              PERFORM FIN-DE-TOKEN
+              ADD 1 TO WS-QLEN
+              MOVE SPACE TO PAR(II)(WS-QLEN:1)
+              IF WS-QPOS > 0
+                 MOVE PAR(JJ)(1:WS-QPOS) TO PAR(II)(WS-QLEN + 1:WS-QPOS)
+                 ADD WS-QPOS TO WS-QLEN
+              END-IF
+              MOVE SPACES TO PAR(JJ)
+           END-PERFORM.
+       FIN-UNIR-COMILLA.
+
+       FIN-DE-TOKEN.
+      *    WS-TOKEN-CERRADO PASA A VERDAD SI PAR(WS-TOKIDX) TERMINA EN
+      *    COMILLA DE CIERRE; SE LE QUITA LA COMILLA SI ES ASI.
+      *    WS-QPOS DEVUELVE LA LONGITUD DEL TOKEN YA SIN LA COMILLA.
+           MOVE 0 TO WS-QFIN.
+           MOVE 1024 TO WS-QPOS.
+           PERFORM UNTIL WS-QPOS < 1
+                      OR PAR(WS-TOKIDX)(WS-QPOS:1) NOT = SPACE
+              SUBTRACT 1 FROM WS-QPOS
+           END-PERFORM.
+           IF WS-QPOS >= 1 AND PAR(WS-TOKIDX)(WS-QPOS:1) = '"'
+              MOVE 1 TO WS-QFIN
+              MOVE SPACE TO PAR(WS-TOKIDX)(WS-QPOS:1)
+              SUBTRACT 1 FROM WS-QPOS
+           END-IF.
+       FIN-FIN-DE-TOKEN.
 
-           GO TO ACCEPTANDO.
        PROCESOS.
- 
+           PERFORM LLAMA-PROGRAMA.
+           IF LLAMA-FALLO
+              PERFORM REPORTA-ABEND
+              GO TO ACCEPTANDO
+           END-IF.
+       FIN-PROCESOS.
+           MOVE 5 TO LONGI.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING "|FIN|" LONGI
+           ELSE
+              DISPLAY "|FIN|" UPON SYSOUT
+           END-IF.
+
+
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       REPORTA-ABEND.
+      *    UN ABEND DEL PROGRAMA LLAMADO NO SE LLEVA POR DELANTE LA
+      *    SESION DE PRUPARJ; SE AVISA POR EL MISMO CANAL DE SIEMPRE
+      *    CON EL NOMBRE DEL PROGRAMA QUE FALLO.
+           MOVE SPACES TO WS-ABEND-MSG.
+           STRING "|ABEND|" ALLAMAR DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  INTO WS-ABEND-MSG
+           END-STRING.
+           MOVE 160 TO WS-ABEND-LEN.
+           PERFORM UNTIL WS-ABEND-LEN < 1
+                      OR WS-ABEND-MSG(WS-ABEND-LEN:1) NOT = SPACE
+              SUBTRACT 1 FROM WS-ABEND-LEN
+           END-PERFORM.
+           IF ESCRIBIBLE = "P"
+              CALL "Escribir" USING WS-ABEND-MSG WS-ABEND-LEN
+           ELSE
+              DISPLAY WS-ABEND-MSG(1:WS-ABEND-LEN) UPON SYSOUT
+           END-IF.
+       FIN-REPORTA-ABEND.
 
+       LLAMA-PROGRAMA.
+           MOVE "N" TO WS-LLAMA-FALLO.
            CALL ALLAMAR USING
+                NREAL-PAR
                 REAL-PAR(01)
                 REAL-PAR(02)
                 REAL-PAR(03)
@@ -224,18 +501,83 @@
                 REAL-PAR(125)
                 REAL-PAR(126)
                 REAL-PAR(127)
-                REAL-PAR(128).
+                REAL-PAR(128)
+               ON EXCEPTION
+                  SET LLAMA-FALLO TO TRUE
+           END-CALL.
+       FIN-LLAMA-PROGRAMA.
 
-       FIN-PROCESOS.
-           MOVE 5 TO LONGI.
-           IF ESCRIBIBLE = "P"
-              CALL "Escribir" USING "|FIN|" LONGI
-           ELSE
-              DISPLAY "|FIN|" UPON SYSOUT
+       ABRE-LOTE SECTION.
+      *    SI dd_lote APUNTA A UN FICHERO DE LINEAS DE PARAMETROS,
+      *    PRUPARJ SE ENCARGA EL MISMO DEL BUCLE DE LLAMADAS EN VEZ
+      *    DE ESPERAR CADA LINEA POR "Leer"/SYSIN, Y SACA UNA LINEA
+      *    "|LOTE|" DE RESULTADO POR CADA INVOCACION.
+      *    VA EN SU PROPIA SECTION PORQUE LA PERFORM ABRE-LOTE DE
+      *    INICIALES SOLO DEBE CUBRIR ESTE PARRAFO - SI COMPARTIERA
+      *    SECTION CON PROCESA-LOTE, EL GO TO FIN-ABRE-LOTE SE
+      *    COLARIA DENTRO DEL BUCLE DE PROCESA-LOTE.
+       ABRIENDO-LOTE.
+           DISPLAY "dd_lote" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-LOTE FROM ENVIRONMENT-VALUE.
+           IF WS-DD-LOTE = SPACES OR WS-DD-LOTE = LOW-VALUES
+              GO TO FIN-ABRE-LOTE
            END-IF.
+           MOVE WS-DD-LOTE TO WS-LOTE-PATH.
+           OPEN INPUT LOTE-PAR.
+           IF WS-LOTE-ESTADO NOT = "00"
+              DISPLAY "|LOTEERROR|NOABRE|" WS-LOTE-PATH "|" UPON SYSOUT
+              GO TO FIN-ABRE-LOTE
+           END-IF.
+           SET LOTE-ABIERTO TO TRUE.
+       FIN-ABRE-LOTE.
 
-
-           EXIT PROGRAM.
-       FIN-PROGRAMA.
-           STOP RUN.
+       LOTE SECTION.
+       PROCESA-LOTE.
+           READ LOTE-PAR INTO PARAMETRO-PROGRAMA
+               AT END
+                  GO TO FIN-LOTE
+           END-READ.
+           ADD 1 TO WS-LOTE-TOTAL.
+           PERFORM PARSEA-PARAMETROS.
+           PERFORM LLAMA-PROGRAMA.
+           MOVE SPACES TO WS-LOTE-RESP.
+           IF LLAMA-FALLO
+              ADD 1 TO WS-LOTE-MAL
+              STRING "|LOTE|" WS-LOTE-TOTAL "|ABEND|"
+                     ALLAMAR DELIMITED BY SPACE
+                     "|" PARAMETRO-PROGRAMA
+                     DELIMITED BY SIZE
+                     INTO WS-LOTE-RESP
+              END-STRING
+           ELSE
+              MOVE RETURN-CODE TO WS-LOTE-RC
+              IF WS-LOTE-RC = 0
+                 ADD 1 TO WS-LOTE-OK
+                 STRING "|LOTE|" WS-LOTE-TOTAL "|OK|"
+                        PARAMETRO-PROGRAMA
+                        DELIMITED BY SIZE
+                        INTO WS-LOTE-RESP
+                 END-STRING
+              ELSE
+                 ADD 1 TO WS-LOTE-MAL
+                 STRING "|LOTE|" WS-LOTE-TOTAL "|ERROR|" WS-LOTE-RC "|"
+                        PARAMETRO-PROGRAMA
+                        DELIMITED BY SIZE
+                        INTO WS-LOTE-RESP
+                 END-STRING
+              END-IF
+           END-IF.
+           DISPLAY WS-LOTE-RESP UPON SYSOUT.
+           GO TO PROCESA-LOTE.
+       FIN-LOTE.
+           CLOSE LOTE-PAR.
+           MOVE SPACES TO WS-LOTE-RESP.
+           STRING "|LOTEFIN|TOTAL:" WS-LOTE-TOTAL
+                  "|OK:" WS-LOTE-OK "|ERROR:" WS-LOTE-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-LOTE-RESP
+           END-STRING.
+           DISPLAY WS-LOTE-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+       FIN-PROCESA-LOTE.
 
