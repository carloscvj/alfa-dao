@@ -4,13 +4,53 @@
        AUTHOR.        carlos.
        SECURITY.      COPIAR UN FICHERO A OTRO(incluido.idx y hacer directorio)
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Se comprueba de verdad el
+*********************               resultado de CBL_COPY_FILE y se
+*********************               compara el tamaño de origen y
+*********************               destino; si algo no cuadra se
+*********************               informa por PRUERR en vez de
+*********************               salir limpio con una copia que no
+*********************               ha ocurrido.
+********************* 09/08/2026 CVJ - Modo mover (PRUCPMOVE=S): tras
+*********************               verificar la copia se borra el
+*********************               origen con CBL_DELETE_FILE.
+********************* 09/08/2026 CVJ - Modo directorio (PRUCPDIR=S):
+*********************               NOMBREFILE1/NOMBREFILE2 nombran
+*********************               directorios en vez de ficheros;
+*********************               se copia (find de por medio, como
+*********************               en PRURM) cada fichero de primer
+*********************               nivel del origen al destino, con
+*********************               el mismo informe |CPDIR|/|CPDIRFIN|
+*********************               que ya usan las otras pasadas por
+*********************               lotes.
+********************* 09/08/2026 CVJ - Cada copia verificada se anota
+*********************               en el catalogo de PRUCAT sobre el
+*********************               destino.
+********************* 09/08/2026 CVJ - Tras copiar el fichero de datos
+*********************               (no su .idx) se regenera su .meta
+*********************               con PRUMETA, igual que el .idx ya
+*********************               se copiaba aparte.
+
        ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPDIR-LST ASSIGN TO DYNAMIC WS-CPDIR-LISTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CPDIR-ESTADO.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  CPDIR-LST.
+       01  REG-CPDIR-LST         PIC X(256).
+
        WORKING-STORAGE SECTION.
 
            COPY "WO-ERRORES".
 
-       77  PROG     PIC X(10) VALUE "PRUCP".
+       77  PROG     PIC X(20) VALUE "PRUCP".
        77  II       PIC 99.
        77  JJ       PIC 99.
        01  VALORDIR          PIC X(128).
@@ -22,7 +62,42 @@
        01  BUFER2.
            03 BUF-2        PIC X      OCCURS 256.
 
+       77  WS-COPIA-RC       PIC S9(4) VALUE ZERO.
+       77  WS-COPIA-OK       PIC X VALUE "N".
+           88 COPIA-BIEN     VALUE "S".
+       01  WS-CHK-DETALLE1   PIC X(64).
+       01  WS-CHK1 REDEFINES WS-CHK-DETALLE1.
+           05 FILLER         PIC X(4).
+           05 WS-TAM1        PIC 9(8) COMP-X.
+       01  WS-CHK-DETALLE2   PIC X(64).
+       01  WS-CHK2 REDEFINES WS-CHK-DETALLE2.
+           05 FILLER         PIC X(4).
+           05 WS-TAM2        PIC 9(8) COMP-X.
+
        77  ESTADO   PIC XX.
+       77  WS-CAT-TOCA       PIC X(4) VALUE "TOCA".
+       77  WS-META-ESCR      PIC X(4) VALUE "ESCR".
+
+       77  WS-MOVE           PIC X VALUE "N".
+           88 CP-MOVE        VALUE "S".
+       77  WS-BORRA-RC       PIC S9(4) VALUE ZERO.
+
+       77  WS-DIRMODO        PIC X VALUE "N".
+           88 CP-DIRMODO     VALUE "S".
+       01  WS-CPDIR-LISTA    PIC X(128).
+       01  WS-CPDIR-TMPDIR   PIC X(128).
+       77  WS-CPDIR-ESTADO   PIC XX.
+       77  WS-CPDIR-ABIERTO  PIC X VALUE "N".
+           88 CPDIR-ABIERTO  VALUE "S".
+       77  WS-CMD-FIND-CP    PIC X(300).
+       01  NOMBREACTUAL1     PIC X(256).
+       01  NOMBREACTUAL2     PIC X(256).
+       77  WS-K              PIC 999.
+       77  WS-BASEPOS        PIC 999.
+       77  WS-CPDIR-TOTAL    PIC 99999 VALUE ZERO.
+       77  WS-CPDIR-OK       PIC 99999 VALUE ZERO.
+       77  WS-CPDIR-MAL      PIC 99999 VALUE ZERO.
+       01  WS-CPDIR-RESP     PIC X(300).
 
        LINKAGE SECTION.
 
@@ -34,6 +109,10 @@
        PROGRAMA SECTION.
        INICIALES.
            CALL "PRUMKDIR" USING NOMBREFILE2.
+           DISPLAY "PRUCPMOVE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-MOVE FROM ENVIRONMENT-VALUE.
+           DISPLAY "PRUCPDIR" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DIRMODO FROM ENVIRONMENT-VALUE.
        PROCESOS.
            MOVE SPACES TO BUFER1 BUFER2.
 
@@ -75,7 +154,15 @@
               MOVE NOMBREFILE2 TO BUFER2
            END-IF.
 
-           CALL "CBL_COPY_FILE" USING BUFER1 BUFER2.
+           IF CP-DIRMODO
+              GO TO PROCESA-CPDIR
+           END-IF.
+
+           PERFORM COPIA-Y-VERIFICA.
+           PERFORM BORRA-ORIGEN-SI-MOVE.
+           IF COPIA-BIEN
+              CALL "PRUMETA" USING WS-META-ESCR BUFER2
+           END-IF.
 
            STRING BUFER1 ".idx"
                   DELIMITED BY " "
@@ -87,9 +174,170 @@
                   INTO BUFER2
            END-STRING.
 
-           CALL "CBL_COPY_FILE" USING BUFER1 BUFER2.
+           PERFORM COPIA-Y-VERIFICA.
+           PERFORM BORRA-ORIGEN-SI-MOVE.
        FIN-PROCESOS.
            EXIT PROGRAM.
        FIN-PROGRAMA.
            STOP RUN.
 
+       COPIA-Y-VERIFICA SECTION.
+       HACIENDOCOPIA.
+           PERFORM COPIA-CON-VERIFICACION.
+           IF NOT COPIA-BIEN
+              MOVE WS-COPIA-RC TO ERRORES
+              CALL "PRUERR" USING ERRORES BUFER2 PROG BUFER1
+           END-IF.
+       FIN-HACIENDOCOPIA.
+
+       COPIA-CON-VERIFICACION SECTION.
+       HACIENDOCOPIASOLA.
+      *    NO BASTA CON MIRAR SI CBL_COPY_FILE HA IDO BIEN - EN ESTE
+      *    ENTORNO SU RETURN-CODE PUEDE SER FIABLE PERO EL TAMAÑO
+      *    REAL DEL DESTINO ES LA UNICA PRUEBA DE QUE LA COPIA HA
+      *    OCURRIDO DE VERDAD (DISCO LLENO, PERMISOS, ORIGEN BLOQUEADO...).
+      *    SIN LLAMADA A PRUERR AQUI: EL MODO DIRECTORIO (CPDIR)
+      *    NECESITA SEGUIR CON EL RESTO DE FICHEROS AUNQUE UNO FALLE.
+           MOVE "N" TO WS-COPIA-OK.
+           CALL "CBL_COPY_FILE" USING BUFER1 BUFER2.
+           MOVE RETURN-CODE TO WS-COPIA-RC.
+           IF WS-COPIA-RC = ZERO
+              MOVE SPACES TO WS-CHK-DETALLE1
+              MOVE SPACES TO WS-CHK-DETALLE2
+              CALL "CBL_CHECK_FILE_EXIST" USING BUFER1 WS-CHK-DETALLE1
+              CALL "CBL_CHECK_FILE_EXIST" USING BUFER2 WS-CHK-DETALLE2
+              IF WS-TAM1 = WS-TAM2
+                 SET COPIA-BIEN TO TRUE
+              END-IF
+           END-IF.
+           IF COPIA-BIEN
+              CALL "PRUCAT" USING WS-CAT-TOCA BUFER2
+           END-IF.
+       FIN-HACIENDOCOPIASOLA.
+
+       BORRA-ORIGEN-SI-MOVE SECTION.
+       BORRANDOORIGEN.
+      *    SOLO SE BORRA EL ORIGEN CUANDO LA COPIA YA HA QUEDADO
+      *    VERIFICADA EN COPIA-Y-VERIFICA (COPIA-BIEN); SI EL ORIGEN NO
+      *    ESTA A SALVO EN EL DESTINO, PRUERR YA HA PARADO EL PROCESO
+      *    ANTES DE LLEGAR AQUI.
+           IF CP-MOVE AND COPIA-BIEN
+              PERFORM BORRA-ORIGEN-CORE
+              IF WS-BORRA-RC NOT = ZERO
+                 MOVE WS-BORRA-RC TO ERRORES
+                 CALL "PRUERR" USING ERRORES BUFER1 PROG BUFER2
+              END-IF
+           END-IF.
+       FIN-BORRANDOORIGEN.
+
+       BORRA-ORIGEN-CORE SECTION.
+       BORRANDOORIGENSOLO.
+      *    SIN LLAMADA A PRUERR, POR LA MISMA RAZON QUE
+      *    COPIA-CON-VERIFICACION: EL MODO DIRECTORIO SOLO INFORMA Y
+      *    SIGUE, NO PARA EN SECO.
+           CALL "CBL_DELETE_FILE" USING BUFER1.
+           MOVE RETURN-CODE TO WS-BORRA-RC.
+       FIN-BORRANDOORIGENSOLO.
+
+       CPDIR SECTION.
+      *    MODO DIRECTORIO: BUFER1/BUFER2 YA TRAEN EL DIRECTORIO ORIGEN
+      *    Y DESTINO RESUELTOS POR dd_ DESDE PROCESOS. SE LISTAN LOS
+      *    FICHEROS DE PRIMER NIVEL DEL ORIGEN CON "find" (IGUAL QUE EL
+      *    MODO BARRIDO DE PRURM, QUE ES DE DONDE VIENE LA IDEA) Y SE
+      *    COPIA CADA UNO AL DESTINO CON SU MISMO NOMBRE BASE. VA EN SU
+      *    PROPIA SECTION PORQUE PROCESA-CPDIR HACE GO TO SOBRE SI
+      *    MISMA PARA EL BUCLE.
+       PROCESA-CPDIR.
+           MOVE BUFER1 TO NOMBREACTUAL1.
+           MOVE BUFER2 TO NOMBREACTUAL2.
+
+           MOVE SPACES TO WS-CPDIR-TMPDIR.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-CPDIR-TMPDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-CPDIR-LISTA.
+           IF WS-CPDIR-TMPDIR NOT = SPACES AND
+              WS-CPDIR-TMPDIR NOT = LOW-VALUES
+              STRING WS-CPDIR-TMPDIR "PRUCP-CPDIR.LST"
+                     DELIMITED BY SPACE
+                     INTO WS-CPDIR-LISTA
+              END-STRING
+           ELSE
+              MOVE "PRUCP-CPDIR.LST" TO WS-CPDIR-LISTA
+           END-IF.
+
+           MOVE SPACES TO WS-CMD-FIND-CP.
+           STRING "find " DELIMITED BY SIZE
+                  NOMBREACTUAL1 DELIMITED BY SPACE
+                  " -maxdepth 1 -type f > " DELIMITED BY SIZE
+                  WS-CPDIR-LISTA DELIMITED BY SPACE
+                  INTO WS-CMD-FIND-CP
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD-FIND-CP.
+
+           OPEN INPUT CPDIR-LST.
+           IF WS-CPDIR-ESTADO NOT = "00"
+              DISPLAY "|CPDIRERROR|NOLISTA|" WS-CPDIR-LISTA "|"
+                      UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           SET CPDIR-ABIERTO TO TRUE.
+       SIGUIENTE-CPDIR.
+           READ CPDIR-LST INTO BUFER1
+               AT END
+                  GO TO FIN-CPDIR
+           END-READ.
+           IF BUFER1 = SPACES
+              GO TO SIGUIENTE-CPDIR
+           END-IF.
+           ADD 1 TO WS-CPDIR-TOTAL.
+
+      *    EL NOMBRE BASE ES LO QUE QUEDA DESPUES DE LA ULTIMA "/" DE
+      *    LA RUTA QUE HA DEVUELTO "find".
+           MOVE ZERO TO WS-BASEPOS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 256
+                   IF BUF-1(WS-K) = "/"
+                      MOVE WS-K TO WS-BASEPOS
+                   END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO BUFER2.
+           STRING NOMBREACTUAL2 DELIMITED BY SPACE
+                  BUFER1(WS-BASEPOS + 1:) DELIMITED BY SPACE
+                  INTO BUFER2
+           END-STRING.
+
+           PERFORM COPIA-CON-VERIFICACION.
+           MOVE SPACES TO WS-CPDIR-RESP.
+           IF COPIA-BIEN
+              CALL "PRUMETA" USING WS-META-ESCR BUFER2
+              IF CP-MOVE
+                 PERFORM BORRA-ORIGEN-CORE
+              END-IF
+              ADD 1 TO WS-CPDIR-OK
+              STRING "|CPDIR|" WS-CPDIR-TOTAL "|OK|"
+                     BUFER1 DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-CPDIR-RESP
+              END-STRING
+           ELSE
+              ADD 1 TO WS-CPDIR-MAL
+              STRING "|CPDIR|" WS-CPDIR-TOTAL "|ERROR|"
+                     BUFER1 DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-CPDIR-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-CPDIR-RESP UPON SYSOUT.
+           GO TO SIGUIENTE-CPDIR.
+       FIN-CPDIR.
+           CLOSE CPDIR-LST.
+           MOVE SPACES TO WS-CPDIR-RESP.
+           STRING "|CPDIRFIN|TOTAL:" WS-CPDIR-TOTAL
+                  "|OK:" WS-CPDIR-OK "|ERROR:" WS-CPDIR-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-CPDIR-RESP
+           END-STRING.
+           DISPLAY WS-CPDIR-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+       FIN-PROCESA-CPDIR.
+
