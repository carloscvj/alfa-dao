@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUMETCHK.
+       AUTHOR.        CVJ.
+       SECURITY.      COMPARA EL CONTENIDO ACTUAL DE UN FICHERO CONTRA
+                      SU ".meta" (NUMERO DE REGISTROS Y SUMA DE
+                      COMPROBACION QUE MANTIENE PRUMETA) PARA AVISAR DE
+                      UNA CORRUPCION SILENCIOSA O UNA COPIA QUE NO
+                      TERMINO DE HACERSE.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DATOS
+                  ASSIGN TO DYNAMIC NOMBREFICHERO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ERRORES.
+
+           SELECT META
+                  ASSIGN TO DYNAMIC WS-META-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-META-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DATOS.
+       01  REG-DATOS             PIC X(1024).
+
+       FD  META.
+       01  REG-META              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUMETCHK".
+       01  WS-META-PATH      PIC X(300).
+       77  WS-META-ESTADO    PIC XX.
+       77  WS-CONTEXTO       PIC X(64).
+
+       01  REG-DATOS-BYTES REDEFINES REG-DATOS.
+           03 REG-BYTE       PIC 9(2) COMP-X OCCURS 1024.
+       77  WS-II             PIC 9999.
+
+       77  WS-META-REGS      PIC 9(9) VALUE ZEROES.
+       77  WS-META-SUMA      PIC 9(15) VALUE ZEROES.
+       01  REG-META-DATOS.
+           03 RM-REGS        PIC 9(9).
+           03 RM-SUMA        PIC 9(15).
+
+       01  WS-METCHK-RESP    PIC X(300).
+
+       LINKAGE SECTION.
+
+       77  NOMBREFICHERO     PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFICHERO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO WS-META-PATH.
+           STRING NOMBREFICHERO ".meta"
+                  DELIMITED BY SPACE
+                  INTO WS-META-PATH
+           END-STRING.
+       PROCESOS.
+      *    RECALCULA EL NUMERO DE REGISTROS Y LA SUMA DE COMPROBACION
+      *    DEL FICHERO ACTUAL EXACTAMENTE IGUAL QUE PRUMETA CUANDO LO
+      *    ESCRIBIO.
+           MOVE ZEROES TO WS-META-REGS.
+           MOVE ZEROES TO WS-META-SUMA.
+           OPEN INPUT DATOS.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO DATOS" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES NOMBREFICHERO PROG
+                                  WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER-DATOS.
+           READ DATOS
+               AT END
+                  GO TO FIN-LEER-DATOS
+           END-READ.
+           ADD 1 TO WS-META-REGS.
+           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II > 1024
+                   ADD REG-BYTE(WS-II) TO WS-META-SUMA
+           END-PERFORM.
+           GO TO LEER-DATOS.
+       FIN-LEER-DATOS.
+           CLOSE DATOS.
+
+           OPEN INPUT META.
+           IF WS-META-ESTADO NOT = "00"
+              MOVE SPACES TO WS-METCHK-RESP
+              STRING "|METACHK|ERROR|" NOMBREFICHERO DELIMITED BY SPACE
+                     "|SINMETA|" DELIMITED BY SIZE
+                     INTO WS-METCHK-RESP
+              END-STRING
+              DISPLAY WS-METCHK-RESP UPON SYSOUT
+              GO TO FIN-PROCESOS
+           END-IF.
+           READ META
+               AT END
+                  MOVE SPACES TO REG-META
+           END-READ.
+           CLOSE META.
+           MOVE REG-META(1:24) TO REG-META-DATOS.
+
+           MOVE SPACES TO WS-METCHK-RESP.
+           IF RM-REGS = WS-META-REGS AND RM-SUMA = WS-META-SUMA
+              STRING "|METACHK|OK|" NOMBREFICHERO DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-METCHK-RESP
+              END-STRING
+           ELSE
+              STRING "|METACHK|ERROR|" NOMBREFICHERO DELIMITED BY SPACE
+                     "|REGS:" DELIMITED BY SIZE
+                     WS-META-REGS DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     RM-REGS DELIMITED BY SIZE
+                     "|SUMA:" DELIMITED BY SIZE
+                     WS-META-SUMA DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     RM-SUMA DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-METCHK-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-METCHK-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
