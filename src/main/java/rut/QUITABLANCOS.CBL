@@ -3,7 +3,36 @@
        PROGRAM-ID.    QUITABLANCOS.
        AUTHOR.        carlos.
        SECURITY.      DEPURAR UN FICHERO EXCLUYENDO BLANCOS AL FINAL Y AL PRINCIPIO DE LOS CAMPOS.
-                      LOS CAMPOS SEPARADOS POR: 77 SEPARADOR PIC X. DE LA LINKAGE.
+                      LOS CAMPOS SEPARADOS POR: 77 SEPARADORES PIC X(10). DE LA LINKAGE.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - SEPARADOR pasa de PIC X a
+*********************               SEPARADORES PIC X(10), una lista de
+*********************               hasta diez caracteres separadores
+*********************               en vez de uno solo.
+********************* 09/08/2026 CVJ - COMPRUEBA-SEPARADOR no admite
+*********************               como separador un byte >= X'80',
+*********************               que solo puede ser byte de cabecera
+*********************               o de continuacion de un caracter
+*********************               UTF-8 multibyte; asi nunca se corta
+*********************               un caracter multibyte por la mitad
+*********************               al buscar separadores o blancos.
+********************* 09/08/2026 CVJ - Modo QUITABLANCOSDRYRUN: no toca
+*********************               el fichero original, deja el
+*********************               resultado en un temporal de PRU14 y
+*********************               informa linea a linea de los
+*********************               cambios por SYSOUT.
+********************* 09/08/2026 CVJ - El temporal de PRU14 usado para
+*********************               el resultado de la primera pasada
+*********************               se borra al terminar, en vez de
+*********************               quedar huerfano en el directorio
+*********************               tmp.
+********************* 09/08/2026 CVJ - ASSIGN TO NOMBREFILE1/NOMBREFILE2
+*********************               pasan a ASSIGN TO DYNAMIC; sin
+*********************               DYNAMIC el runtime no usaba el
+*********************               contenido del campo como nombre de
+*********************               fichero, igual que ya se corrigio en
+*********************               SRU/PRUPARJ/PRURM/PRU14.
 
        ENVIRONMENT DIVISION.
 
@@ -11,11 +40,11 @@
        FILE-CONTROL.
 
            SELECT FORIGEN
-                  ASSIGN TO  NOMBREFILE1
+                  ASSIGN TO DYNAMIC NOMBREFILE1
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS ERRORES.
            SELECT FDESTINO
-                  ASSIGN TO  NOMBREFILE2
+                  ASSIGN TO DYNAMIC NOMBREFILE2
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS ERRORES.
 
@@ -42,19 +71,40 @@
        77  UNX      PIC X.
        77  NOMBREFILE1     PIC X(256).
        77  NOMBREFILE2     PIC X(256).
-       77  NOMBRESWAP      PIC X(256).
+       77  NOMBRETEMP1     PIC X(256).
+       77  NOMBRETEMP2     PIC X(256).
+
+       77  WS-SEP-IDX        PIC 99.
+       77  WS-ES-SEPARADOR   PIC X VALUE "N".
+           88 ES-SEPARADOR   VALUE "S".
+
+       77  WS-DRYRUN         PIC X VALUE "N".
+           88 QB-DRYRUN      VALUE "S".
+       77  WS-LINEA          PIC 9(6) VALUE ZEROES.
+       77  WS-CAMBIOS        PIC 9(6) VALUE ZEROES.
+       77  WS-FIN-ORIGEN     PIC X VALUE "N".
+           88 FIN-ORIGEN     VALUE "S".
+       77  WS-FIN-DESTINO    PIC X VALUE "N".
+           88 FIN-DESTINO    VALUE "S".
 
        LINKAGE SECTION.
 
-       77  SEPARADOR    PIC X.
+       77  SEPARADORES  PIC X(10).
        77  NOMBREVIENE  PIC X(256).
 
-       PROCEDURE DIVISION USING SEPARADOR NOMBREVIENE.
+       PROCEDURE DIVISION USING SEPARADORES NOMBREVIENE.
 
        PROGRAMA SECTION.
        INICIALES.
            MOVE NOMBREVIENE TO NOMBREFILE1.
-           CALL "PRU14" USING NOMBREFILE2.
+           CALL "PRU14" USING NOMBRETEMP1.
+           MOVE NOMBRETEMP1 TO NOMBREFILE2.
+           MOVE "N" TO WS-DRYRUN.
+           DISPLAY "QUITABLANCOSDRYRUN" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DRYRUN FROM ENVIRONMENT-VALUE.
+           IF QB-DRYRUN
+              CALL "PRU14" USING NOMBRETEMP2
+           END-IF.
            DISPLAY "DEBUG:DEPURANDO ESPACIOS EN BLANCO...".
        PROCESOS.
            OPEN INPUT FORIGEN.
@@ -75,6 +125,7 @@
 
            PERFORM VARYING IORI FROM 1024 BY -1 UNTIL IORI < 1
               MOVE RORIGEN(IORI:1) TO UNX
+              PERFORM COMPRUEBA-SEPARADOR
               IF UNX = " "
                  IF ENCAMPO = 1
                     SUBTRACT 1 FROM IDES
@@ -86,11 +137,11 @@
                  MOVE UNX TO RDESTINO(IDES:1)
                  MOVE 1 TO ENCAMPO
               END-IF
-              IF UNX = SEPARADOR
+              IF ES-SEPARADOR
                  MOVE 0 TO ENCAMPO
-              END-IF                
+              END-IF
            END-PERFORM.
-           
+
            WRITE RDESTINO.
 
            GO TO LEER.
@@ -98,9 +149,12 @@
            CLOSE FORIGEN.
            CLOSE FDESTINO.
        CAMBIARLOSNOMBRES.
-           MOVE NOMBREFILE1 TO NOMBRESWAP.
-           MOVE NOMBREFILE2 TO NOMBREFILE1.
-           MOVE NOMBRESWAP  TO NOMBREFILE2.
+           MOVE NOMBRETEMP1 TO NOMBREFILE1.
+           IF QB-DRYRUN
+              MOVE NOMBRETEMP2 TO NOMBREFILE2
+           ELSE
+              MOVE NOMBREVIENE TO NOMBREFILE2
+           END-IF.
        VOLVER-A-EMPEZAR.
            OPEN INPUT FORIGEN.
            IF ERRORES NOT = "00"
@@ -119,6 +173,7 @@
 
            PERFORM VARYING IORI FROM 1 BY 1 UNTIL IORI > 1024
               MOVE RORIGEN(IORI:1) TO UNX
+              PERFORM COMPRUEBA-SEPARADOR
               IF UNX = " "
                  IF ENCAMPO = 1
                     ADD 1 TO IDES
@@ -130,9 +185,9 @@
                  MOVE UNX TO RDESTINO(IDES:1)
                  MOVE 1 TO ENCAMPO
               END-IF
-              IF UNX = SEPARADOR
+              IF ES-SEPARADOR
                  MOVE 0 TO ENCAMPO
-              END-IF                
+              END-IF
            END-PERFORM.
 
            WRITE RDESTINO.
@@ -141,9 +196,62 @@
        RE-CERRAR.
            CLOSE FORIGEN.
            CLOSE FDESTINO.
+       LIMPIAR-TEMPORALES.
+           CALL "CBL_DELETE_FILE" USING NOMBRETEMP1.
+           IF QB-DRYRUN
+              PERFORM COMPARAR-RESULTADO
+              CALL "CBL_DELETE_FILE" USING NOMBRETEMP2
+           END-IF.
 
        FIN-PROCESOS.
            EXIT PROGRAM.
        FIN-PROGRAMA.
            STOP RUN.
 
+       COMPRUEBA-SEPARADOR SECTION.
+      *    UN BYTE >= X'80' NUNCA ES UN SEPARADOR VALIDO POR SI MISMO -
+      *    SOLO PUEDE SER CABECERA O CONTINUACION DE UN CARACTER UTF-8
+      *    MULTIBYTE, ASI QUE SE IGNORA COMO CANDIDATO PARA NO PARTIR
+      *    UN CARACTER MULTIBYTE POR LA MITAD.
+       INICIO-COMPRUEBA.
+           MOVE "N" TO WS-ES-SEPARADOR.
+           PERFORM VARYING WS-SEP-IDX FROM 1 BY 1
+                   UNTIL WS-SEP-IDX > 10 OR ES-SEPARADOR
+              IF SEPARADORES(WS-SEP-IDX:1) NOT = SPACE
+                 AND SEPARADORES(WS-SEP-IDX:1) < X'80'
+                 AND UNX = SEPARADORES(WS-SEP-IDX:1)
+                 SET ES-SEPARADOR TO TRUE
+              END-IF
+           END-PERFORM.
+       FIN-COMPRUEBA.
+
+       COMPARAR-RESULTADO SECTION.
+      *    SOLO EN MODO QUITABLANCOSDRYRUN - EL ORIGINAL (NOMBREVIENE)
+      *    NO SE HA TOCADO, ASI QUE SE COMPARA CONTRA EL RESULTADO QUE
+      *    SE HABRIA ESCRITO (NOMBRETEMP2) LINEA A LINEA.
+       INICIO-COMPARAR.
+           MOVE NOMBREVIENE TO NOMBREFILE1.
+           MOVE NOMBRETEMP2 TO NOMBREFILE2.
+           MOVE ZEROES TO WS-LINEA WS-CAMBIOS.
+           MOVE "N" TO WS-FIN-ORIGEN.
+           MOVE "N" TO WS-FIN-DESTINO.
+           OPEN INPUT FORIGEN.
+           OPEN INPUT FDESTINO.
+       COMPARAR-LEER.
+           READ FORIGEN AT END SET FIN-ORIGEN TO TRUE.
+           READ FDESTINO AT END SET FIN-DESTINO TO TRUE.
+           IF FIN-ORIGEN OR FIN-DESTINO
+              GO TO FIN-COMPARAR-LEER
+           END-IF.
+           ADD 1 TO WS-LINEA.
+           IF RORIGEN NOT = RDESTINO
+              ADD 1 TO WS-CAMBIOS
+              DISPLAY "|QUITABLANCOS|DIFF|" WS-LINEA "|" UPON SYSOUT
+           END-IF.
+           GO TO COMPARAR-LEER.
+       FIN-COMPARAR-LEER.
+           CLOSE FORIGEN.
+           CLOSE FDESTINO.
+           DISPLAY "|QUITABLANCOSFIN|TOTAL:" WS-LINEA
+                   "|CAMBIOS:" WS-CAMBIOS "|" UPON SYSOUT.
+       FIN-COMPARAR.
