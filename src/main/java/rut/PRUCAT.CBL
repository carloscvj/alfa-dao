@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUCAT.
+       AUTHOR.        CVJ.
+       SECURITY.      MANTIENE UN CATALOGO INDEXADO POR RUTA RESUELTA DE
+                      TODO LO QUE PRUMKDIR/PRUCP/PRURM CREAN, COPIAN O
+                      BORRAN, CON FECHA/HORA DE ALTA, FECHA/HORA DE LA
+                      ULTIMA TOCADA, TAMAÑO Y USUARIO.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CATALOGO
+                  ASSIGN TO DYNAMIC WS-CATALOGO-PATH
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS REG-CAT-CLAVE
+                  FILE STATUS IS ERRORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CATALOGO.
+       01  REG-CATALOGO.
+           03 REG-CAT-CLAVE      PIC X(200).
+           03 REG-CAT-FECHACREA  PIC X(8).
+           03 REG-CAT-HORACREA   PIC X(8).
+           03 REG-CAT-FECHAMOD   PIC X(8).
+           03 REG-CAT-HORAMOD    PIC X(8).
+           03 REG-CAT-TAMANIO    PIC 9(9).
+           03 REG-CAT-USUARIO    PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUCAT".
+       77  USUARIO           PIC X(15) IS EXTERNAL.
+       01  VALORDIR          PIC X(128).
+       01  WS-CATALOGO-PATH  PIC X(200).
+       77  WS-CAT-ABIERTO    PIC X VALUE "N".
+           88 CATALOGO-ABIERTO VALUE "S".
+       77  WS-FECHA-CAT      PIC X(8).
+       77  WS-HORA-CAT       PIC X(8).
+       01  WS-CHK-DETALLE    PIC X(64).
+       01  WS-CHK REDEFINES WS-CHK-DETALLE.
+           05 FILLER         PIC X(4).
+           05 WS-TAM         PIC 9(8) COMP-X.
+
+       LINKAGE SECTION.
+
+       77  ACCION            PIC X(4).
+       77  NOMBREFICHERO     PIC X(256).
+
+       PROCEDURE DIVISION USING ACCION NOMBREFICHERO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           IF USUARIO = LOW-VALUES
+              INITIALIZE USUARIO
+           END-IF.
+           PERFORM ABRE-CATALOGO.
+           IF NOT CATALOGO-ABIERTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       PROCESOS.
+           EVALUATE ACCION
+               WHEN "ALTA"
+                    PERFORM REGISTRA-ALTA-O-TOCA
+               WHEN "TOCA"
+                    PERFORM REGISTRA-ALTA-O-TOCA
+               WHEN "BAJA"
+                    PERFORM REGISTRA-BAJA
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+           CLOSE CATALOGO.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       ABRE-CATALOGO SECTION.
+      *    EL CATALOGO VIVE BAJO dd_dir CON UN NOMBRE FIJO, IGUAL QUE LA
+      *    TABLA DE USUARIOS QUE SRU RESUELVE BAJO ESE MISMO dd_. SI
+      *    TODAVIA NO EXISTE SE CREA VACIO LA PRIMERA VEZ, IGUAL QUE
+      *    PRUSERL HACE CON SU LOG (OPEN EXTEND Y, SI FALLA, OUTPUT).
+       ABRIENDO-CATALOGO.
+           MOVE SPACES TO VALORDIR.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-CATALOGO-PATH.
+           IF VALORDIR NOT = SPACES AND VALORDIR NOT = LOW-VALUES
+              STRING VALORDIR "/PRUCAT.DAT"
+                     DELIMITED BY SPACE
+                     INTO WS-CATALOGO-PATH
+              END-STRING
+           ELSE
+              MOVE "PRUCAT.DAT" TO WS-CATALOGO-PATH
+           END-IF.
+
+           MOVE "N" TO WS-CAT-ABIERTO.
+           OPEN I-O CATALOGO.
+           IF ERRORES = "00"
+              SET CATALOGO-ABIERTO TO TRUE
+              GO TO FIN-ABRIENDO-CATALOGO
+           END-IF.
+           OPEN OUTPUT CATALOGO.
+           IF ERRORES NOT = "00"
+              DISPLAY "|PRUCATERROR|NOABRE|" WS-CATALOGO-PATH "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRIENDO-CATALOGO
+           END-IF.
+           CLOSE CATALOGO.
+           OPEN I-O CATALOGO.
+           IF ERRORES = "00"
+              SET CATALOGO-ABIERTO TO TRUE
+           ELSE
+              DISPLAY "|PRUCATERROR|NOABRE|" WS-CATALOGO-PATH "|"
+                      UPON SYSOUT
+           END-IF.
+       FIN-ABRIENDO-CATALOGO.
+
+       REGISTRA-ALTA-O-TOCA SECTION.
+      *    ALTA Y TOCA COMPARTEN LA MISMA LOGICA: SI LA RUTA YA ESTA EN
+      *    EL CATALOGO SE LE ACTUALIZA FECHA/HORA/TAMAÑO DE LA ULTIMA
+      *    TOCADA SIN TOCAR SU FECHA DE ALTA ORIGINAL; SI NO ESTABA, SE
+      *    DA DE ALTA CON LA FECHA/HORA ACTUAL COMO CREACION Y COMO
+      *    ULTIMA TOCADA A LA VEZ.
+       CATALOGANDO.
+           ACCEPT WS-FECHA-CAT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-CAT FROM TIME.
+           MOVE SPACES TO WS-CHK-DETALLE.
+           CALL "CBL_CHECK_FILE_EXIST" USING NOMBREFICHERO
+                                             WS-CHK-DETALLE.
+
+           MOVE SPACES TO REG-CAT-CLAVE.
+           MOVE NOMBREFICHERO TO REG-CAT-CLAVE.
+           READ CATALOGO
+               INVALID KEY
+                  MOVE WS-FECHA-CAT TO REG-CAT-FECHACREA
+                  MOVE WS-HORA-CAT  TO REG-CAT-HORACREA
+                  MOVE WS-FECHA-CAT TO REG-CAT-FECHAMOD
+                  MOVE WS-HORA-CAT  TO REG-CAT-HORAMOD
+                  MOVE WS-TAM       TO REG-CAT-TAMANIO
+                  MOVE USUARIO      TO REG-CAT-USUARIO
+                  WRITE REG-CATALOGO
+               NOT INVALID KEY
+                  MOVE WS-FECHA-CAT TO REG-CAT-FECHAMOD
+                  MOVE WS-HORA-CAT  TO REG-CAT-HORAMOD
+                  MOVE WS-TAM       TO REG-CAT-TAMANIO
+                  MOVE USUARIO      TO REG-CAT-USUARIO
+                  REWRITE REG-CATALOGO
+           END-READ.
+       FIN-CATALOGANDO.
+
+       REGISTRA-BAJA SECTION.
+      *    SIN AVISO SI LA RUTA NO ESTABA CATALOGADA - ESO SOLO QUIERE
+      *    DECIR QUE SE HA BORRADO ALGO ANTERIOR A QUE EXISTIERA EL
+      *    CATALOGO.
+       BORRANDO-DEL-CATALOGO.
+           MOVE SPACES TO REG-CAT-CLAVE.
+           MOVE NOMBREFICHERO TO REG-CAT-CLAVE.
+           READ CATALOGO
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  DELETE CATALOGO RECORD
+           END-READ.
+       FIN-BORRANDO-DEL-CATALOGO.
