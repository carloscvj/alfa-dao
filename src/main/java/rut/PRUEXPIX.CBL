@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUEXPIX.
+       AUTHOR.        CVJ.
+       SECURITY.      VUELCA UN FICHERO INDEXADO A UN FICHERO
+                      SECUENCIAL EN ORDEN DE CLAVE, PARA MIGRACIONES.
+                      BASADO EN EL PATRON START/READ NEXT DE
+                      INDEXING.CBL.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORIGEN
+                  ASSIGN TO DYNAMIC WS-ORIGEN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-ORIGEN-CLAVE
+                  FILE STATUS IS ERRORES.
+
+           SELECT DESTINO
+                  ASSIGN TO DYNAMIC WS-DESTINO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ERRORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    MISMO CONVENIO DE LAYOUT GENERICO QUE PRUREORG: CLAVE FIJA
+      *    DE 64 BYTES Y 960 DE DATOS.
+       FD  ORIGEN.
+       01  REG-ORIGEN.
+           03 REG-ORIGEN-CLAVE  PIC X(64).
+           03 REG-ORIGEN-DATOS  PIC X(960).
+
+       FD  DESTINO.
+       01  REG-DESTINO          PIC X(1024).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUEXPIX".
+       01  VALORDIR          PIC X(128).
+       01  NOMBRDIR          PIC X(128).
+       01  WS-ORIGEN         PIC X(256).
+       01  WS-DESTINO        PIC X(256).
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-EXPORTA-TOTAL  PIC 99999 VALUE ZEROES.
+       01  WS-EXPORTA-RESP   PIC X(300).
+
+       LINKAGE SECTION.
+
+       77  NOMBREFICHERO     PIC X(256).
+       77  NOMBRESALIDA      PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFICHERO NOMBRESALIDA.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO VALORDIR.
+           MOVE SPACES TO NOMBRDIR.
+           STRING "dd_" NOMBREFICHERO(1:3)
+                  DELIMITED BY " "
+                  INTO NOMBRDIR
+           END-STRING.
+           DISPLAY NOMBRDIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR NOT = SPACES AND
+              VALORDIR NOT = LOW-VALUES
+              MOVE SPACES TO WS-ORIGEN
+              STRING VALORDIR NOMBREFICHERO(4:)
+                     DELIMITED BY " "
+                     INTO WS-ORIGEN
+              END-STRING
+           ELSE
+              MOVE NOMBREFICHERO TO WS-ORIGEN
+           END-IF.
+
+           MOVE SPACES TO VALORDIR.
+           MOVE SPACES TO NOMBRDIR.
+           STRING "dd_" NOMBRESALIDA(1:3)
+                  DELIMITED BY " "
+                  INTO NOMBRDIR
+           END-STRING.
+           DISPLAY NOMBRDIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR NOT = SPACES AND
+              VALORDIR NOT = LOW-VALUES
+              MOVE SPACES TO WS-DESTINO
+              STRING VALORDIR NOMBRESALIDA(4:)
+                     DELIMITED BY " "
+                     INTO WS-DESTINO
+              END-STRING
+           ELSE
+              MOVE NOMBRESALIDA TO WS-DESTINO
+           END-IF.
+       PROCESOS.
+           OPEN INPUT ORIGEN.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO ORIGEN" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-ORIGEN PROG WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+
+           OPEN OUTPUT DESTINO.
+           IF ERRORES NOT = "00"
+              CLOSE ORIGEN
+              MOVE "ABRIENDO DESTINO" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-DESTINO PROG WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER.
+           READ ORIGEN
+               AT END
+                  GO TO CERRAR
+           END-READ.
+           ADD 1 TO WS-EXPORTA-TOTAL.
+           MOVE REG-ORIGEN TO REG-DESTINO.
+           WRITE REG-DESTINO.
+           GO TO LEER.
+       CERRAR.
+           CLOSE ORIGEN.
+           CLOSE DESTINO.
+           MOVE SPACES TO WS-EXPORTA-RESP.
+           STRING "|EXPORTAFIN|TOTAL:" WS-EXPORTA-TOTAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-EXPORTA-RESP
+           END-STRING.
+           DISPLAY WS-EXPORTA-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
