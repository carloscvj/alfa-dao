@@ -0,0 +1,16 @@
+      *****************************************************************
+      * WO-ERRORES.
+      * CAMPO COMUN DE FILE STATUS PARA LOS PROGRAMAS ALFA.
+      *
+      * MODIFICACIONES:
+      * 09/08/2026 CVJ - Se anaden condiciones para los estados
+      *                mas comunes que un llamante quiere recuperar en
+      *                vez de tratar como fatales: ERRORES-BLOQUEADO es
+      *                el "9D" de reintento que ya usaba PRU14, y
+      *                ERRORES-AVISO es toda la familia "9x" que PRUERR
+      *                ya trata como aviso no fatal.
+      *****************************************************************
+       77  ERRORES  PIC XX.
+           88 ERRORES-OK        VALUE "00".
+           88 ERRORES-BLOQUEADO VALUE "9D".
+           88 ERRORES-AVISO     VALUE "90" THRU "9Z".
