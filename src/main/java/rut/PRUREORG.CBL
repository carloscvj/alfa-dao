@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUREORG.
+       AUTHOR.        CVJ.
+       SECURITY.      REORGANIZA/COMPACTA UN FICHERO INDEXADO, VOLCANDO
+                      SUS REGISTROS EN ORDEN DE CLAVE A UN FICHERO
+                      NUEVO Y SUSTITUYENDO AL ORIGINAL. BASADO EN EL
+                      PATRON START/READ NEXT DE INDEXING.CBL.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VIEJO
+                  ASSIGN TO DYNAMIC WS-VIEJO
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-VIEJO-CLAVE
+                  FILE STATUS IS ERRORES.
+
+           SELECT NUEVO
+                  ASSIGN TO DYNAMIC WS-NUEVO
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-NUEVO-CLAVE
+                  FILE STATUS IS ERRORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    LAYOUT GENERICO: CLAVE FIJA DE 64 BYTES SEGUIDA DE 960 BYTES
+      *    DE DATOS. LOS FICHEROS QUE SE REORGANIZAN CON ESTE
+      *    PROGRAMA TIENEN QUE SEGUIR ESTE CONVENIO (CLAVE ALINEADA A
+      *    LA IZQUIERDA Y RELLENA DE BLANCOS EN LOS 64 BYTES) - LA
+      *    LONGITUD REAL DE LA CLAVE (PRUREORGCLAVE) SOLO SE USA PARA
+      *    RECORTAR LO QUE SE SACA POR EL INFORME, YA QUE ORGANIZATION
+      *    INDEXED EXIGE UNA RECORD KEY DE POSICION/LONGITUD FIJA EN
+      *    TIEMPO DE COMPILACION.
+       FD  VIEJO.
+       01  REG-VIEJO.
+           03 REG-VIEJO-CLAVE   PIC X(64).
+           03 REG-VIEJO-DATOS   PIC X(960).
+
+       FD  NUEVO.
+       01  REG-NUEVO.
+           03 REG-NUEVO-CLAVE   PIC X(64).
+           03 REG-NUEVO-DATOS   PIC X(960).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUREORG".
+       01  VALORDIR          PIC X(128).
+       01  NOMBRDIR          PIC X(128).
+       01  WS-VIEJO          PIC X(256).
+       01  WS-NUEVO          PIC X(256).
+       01  WS-VIEJO-IDX      PIC X(256).
+       01  WS-NUEVO-IDX      PIC X(256).
+       77  WS-LONGCLAVE-TXT  PIC X(3).
+       77  WS-LONGCLAVE      PIC 99 VALUE 64.
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-REORG-TOTAL    PIC 99999 VALUE ZEROES.
+       77  WS-REORG-OK       PIC 99999 VALUE ZEROES.
+       77  WS-REORG-MAL      PIC 99999 VALUE ZEROES.
+       01  WS-REORG-RESP     PIC X(300).
+
+       LINKAGE SECTION.
+
+       77  NOMBREFICHERO     PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFICHERO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO VALORDIR.
+           MOVE SPACES TO NOMBRDIR.
+           STRING "dd_" NOMBREFICHERO(1:3)
+                  DELIMITED BY " "
+                  INTO NOMBRDIR
+           END-STRING.
+           DISPLAY NOMBRDIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR NOT = SPACES AND
+              VALORDIR NOT = LOW-VALUES
+              MOVE SPACES TO WS-VIEJO
+              STRING VALORDIR NOMBREFICHERO(4:)
+                     DELIMITED BY " "
+                     INTO WS-VIEJO
+              END-STRING
+           ELSE
+              MOVE NOMBREFICHERO TO WS-VIEJO
+           END-IF.
+
+           CALL "PRU14" USING WS-NUEVO.
+
+           MOVE SPACES TO WS-LONGCLAVE-TXT.
+           DISPLAY "PRUREORGCLAVE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LONGCLAVE-TXT FROM ENVIRONMENT-VALUE.
+           IF WS-LONGCLAVE-TXT NOT = SPACES AND
+              WS-LONGCLAVE-TXT NOT = LOW-VALUES
+              MOVE WS-LONGCLAVE-TXT TO WS-LONGCLAVE
+           END-IF.
+       PROCESOS.
+           OPEN INPUT VIEJO.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO ORIGEN" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-VIEJO PROG WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+
+           OPEN OUTPUT NUEVO.
+           IF ERRORES NOT = "00"
+              CLOSE VIEJO
+              MOVE "ABRIENDO NUEVO" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-NUEVO PROG WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER.
+           READ VIEJO
+               AT END
+                  GO TO CERRAR
+           END-READ.
+           ADD 1 TO WS-REORG-TOTAL.
+           MOVE REG-VIEJO-CLAVE TO REG-NUEVO-CLAVE.
+           MOVE REG-VIEJO-DATOS TO REG-NUEVO-DATOS.
+           MOVE SPACES TO WS-REORG-RESP.
+           WRITE REG-NUEVO
+               INVALID KEY
+                  ADD 1 TO WS-REORG-MAL
+                  STRING "|REORG|" WS-REORG-TOTAL "|ERROR|"
+                         REG-VIEJO-CLAVE(1:WS-LONGCLAVE)
+                         DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         INTO WS-REORG-RESP
+                  END-STRING
+               NOT INVALID KEY
+                  ADD 1 TO WS-REORG-OK
+                  STRING "|REORG|" WS-REORG-TOTAL "|OK|"
+                         REG-VIEJO-CLAVE(1:WS-LONGCLAVE)
+                         DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         INTO WS-REORG-RESP
+                  END-STRING
+           END-WRITE.
+           DISPLAY WS-REORG-RESP UPON SYSOUT.
+           GO TO LEER.
+       CERRAR.
+           CLOSE VIEJO.
+           CLOSE NUEVO.
+
+      *    SUSTITUYE EL FICHERO ORIGINAL (Y SU .idx) POR EL RECIEN
+      *    RECONSTRUIDO, IGUAL QUE PRURM MUEVE UN FICHERO CON
+      *    CBL_RENAME_FILE EN VEZ DE ANDAR COPIANDO BYTE A BYTE.
+           STRING WS-VIEJO ".idx"
+                  DELIMITED BY " "
+                  INTO WS-VIEJO-IDX
+           END-STRING.
+           STRING WS-NUEVO ".idx"
+                  DELIMITED BY " "
+                  INTO WS-NUEVO-IDX
+           END-STRING.
+           CALL "CBL_DELETE_FILE" USING WS-VIEJO.
+           CALL "CBL_DELETE_FILE" USING WS-VIEJO-IDX.
+           CALL "CBL_RENAME_FILE" USING WS-NUEVO WS-VIEJO.
+           CALL "CBL_RENAME_FILE" USING WS-NUEVO-IDX WS-VIEJO-IDX.
+
+           MOVE SPACES TO WS-REORG-RESP.
+           STRING "|REORGFIN|TOTAL:" WS-REORG-TOTAL
+                  "|OK:" WS-REORG-OK "|ERROR:" WS-REORG-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-REORG-RESP
+           END-STRING.
+           DISPLAY WS-REORG-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
