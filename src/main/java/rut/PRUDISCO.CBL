@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUDISCO.
+       AUTHOR.        CVJ.
+       SECURITY.      VIGILA EL USO DE DISCO BAJO dd_tmp/dd_obj/dd_rom
+                      Y AVISA POR PRUERR SI ALGUNO SUPERA EL UMBRAL
+                      CONFIGURADO, ANTES DE QUE UN JOB SE ENCUENTRE EL
+                      AREA LLENA A MEDIAS.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DISCO-LST ASSIGN TO DYNAMIC WS-DISCO-LISTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCO-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DISCO-LST.
+       01  REG-DISCO-LST         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUDISCO".
+
+      *    RAICES dd_ QUE SE VIGILAN - IGUAL QUE TB-PAISES-LONG DE
+      *    PRUIBANEUR, UNA TABLA ESTATICA CONSTRUIDA CON FILLER Y
+      *    REDEFINES EN VEZ DE UNA A UNA CON GO TO/PERFORM POR CADA UNA.
+       01  TB-DD-RAICES-DATA.
+           03 FILLER         PIC X(8) VALUE "dd_tmp  ".
+           03 FILLER         PIC X(8) VALUE "dd_obj  ".
+           03 FILLER         PIC X(8) VALUE "dd_rom  ".
+       01  TB-DD-RAICES REDEFINES TB-DD-RAICES-DATA.
+           03 TB-DD-RAIZ     PIC X(8) OCCURS 3.
+
+       77  WS-I              PIC 9.
+       01  VALORDIR          PIC X(256).
+       77  WS-UMBRAL-TXT     PIC X(9).
+       77  WS-UMBRAL-KB      PIC 9(9) VALUE ZEROES.
+       77  WS-USO-KB         PIC 9(9) VALUE ZEROES.
+       77  WS-USO-POS        PIC 99.
+
+       01  WS-DISCO-LISTA    PIC X(128).
+       01  WS-DISCO-TMPDIR   PIC X(128).
+       77  WS-DISCO-ESTADO   PIC XX.
+       77  WS-CMD-DU         PIC X(300).
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-DISCO-TOTAL    PIC 99 VALUE ZEROES.
+       77  WS-DISCO-AVISOS   PIC 99 VALUE ZEROES.
+       01  WS-DISCO-RESP     PIC X(300).
+       77  WS-ALERTA-COD     PIC XX VALUE "9U".
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO WS-UMBRAL-TXT.
+           DISPLAY "PRUDISCOUMBRAL" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-UMBRAL-TXT FROM ENVIRONMENT-VALUE.
+           MOVE ZEROES TO WS-UMBRAL-KB.
+           IF WS-UMBRAL-TXT NOT = SPACES AND
+              WS-UMBRAL-TXT NOT = LOW-VALUES
+              MOVE WS-UMBRAL-TXT TO WS-UMBRAL-KB
+           END-IF.
+       PROCESOS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 3
+                   PERFORM COMPRUEBA-RAIZ
+           END-PERFORM.
+           MOVE SPACES TO WS-DISCO-RESP.
+           STRING "|DISCOFIN|TOTAL:" WS-DISCO-TOTAL
+                  "|AVISOS:" WS-DISCO-AVISOS "|"
+                  DELIMITED BY SIZE
+                  INTO WS-DISCO-RESP
+           END-STRING.
+           DISPLAY WS-DISCO-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       COMPRUEBA-RAIZ SECTION.
+      *    EL VALOR DE LA RAIZ (SU RUTA REAL) SE MIRA IGUAL QUE
+      *    CUALQUIER OTRA VARIABLE dd_; SI NO ESTA CONFIGURADA SE SALTA
+      *    SIN AVISAR, PORQUE NO TODOS LOS NODOS TIENEN POR QUE TENER
+      *    LAS TRES RAICES DEFINIDAS.
+       MIRANDO-RAIZ.
+           MOVE SPACES TO VALORDIR.
+           DISPLAY TB-DD-RAIZ(WS-I) UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR = SPACES OR VALORDIR = LOW-VALUES
+              GO TO FIN-MIRANDO-RAIZ
+           END-IF.
+           ADD 1 TO WS-DISCO-TOTAL.
+
+      *    LA LISTA CON EL RESULTADO DE "du" SE DEJA BAJO dd_tmp (O EL
+      *    DIRECTORIO ACTUAL SI NO ESTA), IGUAL QUE LA LISTA DE
+      *    CANDIDATOS DEL BARRIDO DE PRURM.
+           MOVE SPACES TO WS-DISCO-TMPDIR.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DISCO-TMPDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-DISCO-LISTA.
+           IF WS-DISCO-TMPDIR NOT = SPACES AND
+              WS-DISCO-TMPDIR NOT = LOW-VALUES
+              STRING WS-DISCO-TMPDIR "PRUDISCO.LST"
+                     DELIMITED BY SPACE
+                     INTO WS-DISCO-LISTA
+              END-STRING
+           ELSE
+              MOVE "PRUDISCO.LST" TO WS-DISCO-LISTA
+           END-IF.
+
+           MOVE SPACES TO WS-CMD-DU.
+           STRING "du -sk " DELIMITED BY SIZE
+                  VALORDIR DELIMITED BY SPACE
+                  " > " DELIMITED BY SIZE
+                  WS-DISCO-LISTA DELIMITED BY SPACE
+                  INTO WS-CMD-DU
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD-DU.
+
+           OPEN INPUT DISCO-LST.
+           IF WS-DISCO-ESTADO NOT = "00"
+              DISPLAY "|DISCOERROR|NOLISTA|" WS-DISCO-LISTA "|"
+                      UPON SYSOUT
+              GO TO FIN-MIRANDO-RAIZ
+           END-IF.
+           READ DISCO-LST
+               AT END
+                  MOVE SPACES TO REG-DISCO-LST
+           END-READ.
+           CLOSE DISCO-LST.
+
+      *    "du -sk" EMPIEZA LA LINEA CON EL TAMAÑO EN KB SEGUIDO DE UN
+      *    TABULADOR Y LA RUTA - SOLO INTERESA EL PRIMER CAMPO.
+           MOVE ZERO TO WS-USO-POS.
+           INSPECT REG-DISCO-LST TALLYING WS-USO-POS
+                   FOR CHARACTERS BEFORE INITIAL X"09".
+           MOVE ZEROES TO WS-USO-KB.
+           IF WS-USO-POS > 0
+              MOVE REG-DISCO-LST(1:WS-USO-POS) TO WS-USO-KB
+           END-IF.
+
+           MOVE SPACES TO WS-DISCO-RESP.
+           IF WS-UMBRAL-KB > 0 AND WS-USO-KB > WS-UMBRAL-KB
+              ADD 1 TO WS-DISCO-AVISOS
+              MOVE SPACES TO WS-CONTEXTO
+              STRING "USO:" WS-USO-KB "KB/UMBRAL:" WS-UMBRAL-KB "KB"
+                     DELIMITED BY SIZE
+                     INTO WS-CONTEXTO
+              END-STRING
+              CALL "PRUERR" USING WS-ALERTA-COD VALORDIR PROG
+                                  WS-CONTEXTO
+              STRING "|DISCO|" TB-DD-RAIZ(WS-I) DELIMITED BY SPACE
+                     "|AVISO|" DELIMITED BY SIZE
+                     WS-USO-KB DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-DISCO-RESP
+              END-STRING
+           ELSE
+              STRING "|DISCO|" TB-DD-RAIZ(WS-I) DELIMITED BY SPACE
+                     "|OK|" DELIMITED BY SIZE
+                     WS-USO-KB DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-DISCO-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-DISCO-RESP UPON SYSOUT.
+       FIN-MIRANDO-RAIZ.
