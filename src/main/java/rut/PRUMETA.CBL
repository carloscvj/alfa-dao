@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUMETA.
+       AUTHOR.        CVJ.
+       SECURITY.      MANTIENE EL FICHERO ".meta" COMPAÑERO DE UN
+                      FICHERO DE DATOS (IGUAL QUE EL ".idx" QUE YA
+                      ACOMPAÑA A LOS INDEXADOS), CON EL NUMERO DE
+                      REGISTROS Y UNA SUMA DE COMPROBACION DE SU
+                      CONTENIDO.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DATOS
+                  ASSIGN TO DYNAMIC NOMBREFICHERO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS ERRORES.
+
+           SELECT META
+                  ASSIGN TO DYNAMIC WS-META-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-META-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    SE TRATA EL FICHERO DE DATOS COMO CONTENIDO GENERICO EN
+      *    BLOQUES DE 1024, IGUAL QUE QUITABLANCOS.
+       FD  DATOS.
+       01  REG-DATOS             PIC X(1024).
+
+       FD  META.
+       01  REG-META              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUMETA".
+       01  WS-META-PATH      PIC X(300).
+       77  WS-META-ESTADO    PIC XX.
+       77  WS-CONTEXTO       PIC X(64).
+
+       01  REG-DATOS-BYTES REDEFINES REG-DATOS.
+           03 REG-BYTE       PIC 9(2) COMP-X OCCURS 1024.
+       77  WS-II             PIC 9999.
+
+       77  WS-META-REGS      PIC 9(9) VALUE ZEROES.
+       77  WS-META-SUMA      PIC 9(15) VALUE ZEROES.
+       01  REG-META-DATOS.
+           03 RM-REGS        PIC 9(9).
+           03 RM-SUMA        PIC 9(15).
+
+       LINKAGE SECTION.
+
+       77  ACCION            PIC X(4).
+       77  NOMBREFICHERO     PIC X(256).
+
+       PROCEDURE DIVISION USING ACCION NOMBREFICHERO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO WS-META-PATH.
+           STRING NOMBREFICHERO ".meta"
+                  DELIMITED BY SPACE
+                  INTO WS-META-PATH
+           END-STRING.
+       PROCESOS.
+           EVALUATE ACCION
+               WHEN "ESCR"
+                    PERFORM ESCRIBE-META
+               WHEN "BAJA"
+                    PERFORM BORRA-META
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       ESCRIBE-META SECTION.
+      *    CUENTA REGISTROS Y SUMA EL VALOR DE CADA BYTE LEIDO (VIA LA
+      *    REDEFINES DE ARRIBA, IGUAL QUE PRUCP YA REINTERPRETA BYTES
+      *    CRUDOS CON COMP-X PARA EL TAMAÑO QUE DEVUELVE
+      *    CBL_CHECK_FILE_EXIST) PARA DETECTAR UNA COPIA TRUNCADA O UN
+      *    FICHERO CORROMPIDO, NO PARA CRIPTOGRAFIA.
+       CALCULANDO.
+           MOVE ZEROES TO WS-META-REGS.
+           MOVE ZEROES TO WS-META-SUMA.
+           OPEN INPUT DATOS.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO DATOS" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES NOMBREFICHERO PROG
+                                  WS-CONTEXTO
+              GO TO FIN-CALCULANDO
+           END-IF.
+       LEER-DATOS.
+           READ DATOS
+               AT END
+                  GO TO FIN-LEER-DATOS
+           END-READ.
+           ADD 1 TO WS-META-REGS.
+           PERFORM VARYING WS-II FROM 1 BY 1 UNTIL WS-II > 1024
+                   ADD REG-BYTE(WS-II) TO WS-META-SUMA
+           END-PERFORM.
+           GO TO LEER-DATOS.
+       FIN-LEER-DATOS.
+           CLOSE DATOS.
+
+           MOVE WS-META-REGS TO RM-REGS.
+           MOVE WS-META-SUMA TO RM-SUMA.
+           MOVE SPACES TO REG-META.
+           MOVE REG-META-DATOS TO REG-META(1:24).
+           OPEN OUTPUT META.
+           WRITE REG-META.
+           CLOSE META.
+       FIN-CALCULANDO.
+
+       BORRA-META SECTION.
+       BORRANDOMETA.
+           CALL "CBL_DELETE_FILE" USING WS-META-PATH.
+       FIN-BORRANDOMETA.
