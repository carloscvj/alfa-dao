@@ -5,10 +5,48 @@
        DATE-WRITTEN. 29/11/2013.
        SECURITY. CALCULO DEL DC DEL IBAN DE CTAS EUROPEAS.
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Modo VERIFICA: PRUIBANEURMODO
+*********************               "VERIFICA" recalcula el DC del IBAN
+*********************               ya montado en IBAN y lo compara con
+*********************               el que trae, devolviendo el
+*********************               resultado en RETURN-CODE (0 vale,
+*********************               1 no vale) y comprobando tambien la
+*********************               longitud contra la tabla de
+*********************               longitudes por pais.
+********************* 09/08/2026 CVJ - Tabla TB-PAISES-LONG con la
+*********************               longitud total del IBAN de cada
+*********************               pais, usada por VERIFICA y por el
+*********************               modo CCCAIBAN.
+********************* 09/08/2026 CVJ - Modo LOTE: si PRUIBANEURLOTE
+*********************               nombra una variable dd_ con un
+*********************               fichero de PAIS+CUENTA, uno por
+*********************               linea, PRUIBANEUR calcula el IBAN
+*********************               de cada uno y saca un informe
+*********************               |LOTE|/|LOTEFIN|, igual que el modo
+*********************               purga de PRURM.
+********************* 09/08/2026 CVJ - Modo CCCAIBAN/IBANACCC: PRUIBANEUR
+*********************               convierte un CCC espanol (20
+*********************               digitos) a IBAN y viceversa.
+********************* 09/08/2026 CVJ - Nuevo parametro IBANFORMATEADO en
+*********************               la LINKAGE: el IBAN resultante se
+*********************               deja tambien agrupado de 4 en 4
+*********************               caracteres, listo para imprimir.
+
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-CTL ASSIGN TO DYNAMIC WS-LOTE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-ESTADO.
 
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOTE-CTL.
+       01  REG-LOTE-CTL      PIC X(256).
+
        WORKING-STORAGE SECTION.
        77 PROG  PIC X(10) VALUE "PRUIBANEUR".
        01 LETRA PIC X.
@@ -58,6 +96,87 @@
        77 NUM PIC 9.
        77 JJ PIC 99.
        77 KK PIC 99.
+
+      *    LONGITUD TOTAL DEL IBAN (PAIS+DC+BBAN) POR PAIS - PAISES
+      *    EUROPEOS MAS HABITUALES. SE MONTA COMO UNA TABLA REDEFINIDA
+      *    SOBRE UNA CADENA DE LITERALES PARA NO TENER QUE ESCRIBIR
+      *    TREINTA Y TANTAS SENTENCIAS MOVE POR SEPARADO.
+       01 TB-PAISES-LONG-INI.
+          03 FILLER PIC X(4) VALUE "AD24".
+          03 FILLER PIC X(4) VALUE "AT20".
+          03 FILLER PIC X(4) VALUE "BE16".
+          03 FILLER PIC X(4) VALUE "CH21".
+          03 FILLER PIC X(4) VALUE "CY28".
+          03 FILLER PIC X(4) VALUE "CZ24".
+          03 FILLER PIC X(4) VALUE "DE22".
+          03 FILLER PIC X(4) VALUE "DK18".
+          03 FILLER PIC X(4) VALUE "EE20".
+          03 FILLER PIC X(4) VALUE "ES24".
+          03 FILLER PIC X(4) VALUE "FI18".
+          03 FILLER PIC X(4) VALUE "FR27".
+          03 FILLER PIC X(4) VALUE "GB22".
+          03 FILLER PIC X(4) VALUE "GR27".
+          03 FILLER PIC X(4) VALUE "HU28".
+          03 FILLER PIC X(4) VALUE "IE22".
+          03 FILLER PIC X(4) VALUE "IS26".
+          03 FILLER PIC X(4) VALUE "IT27".
+          03 FILLER PIC X(4) VALUE "LI21".
+          03 FILLER PIC X(4) VALUE "LT20".
+          03 FILLER PIC X(4) VALUE "LU20".
+          03 FILLER PIC X(4) VALUE "LV21".
+          03 FILLER PIC X(4) VALUE "MC27".
+          03 FILLER PIC X(4) VALUE "MT31".
+          03 FILLER PIC X(4) VALUE "NL18".
+          03 FILLER PIC X(4) VALUE "NO15".
+          03 FILLER PIC X(4) VALUE "PL28".
+          03 FILLER PIC X(4) VALUE "PT25".
+          03 FILLER PIC X(4) VALUE "RO24".
+          03 FILLER PIC X(4) VALUE "SE24".
+          03 FILLER PIC X(4) VALUE "SI19".
+          03 FILLER PIC X(4) VALUE "SK24".
+          03 FILLER PIC X(4) VALUE "SM27".
+       01 TB-PAISES-LONG REDEFINES TB-PAISES-LONG-INI.
+          03 TB-PL OCCURS 33.
+             05 TB-PL-PAIS PIC XX.
+             05 TB-PL-LONG PIC 99.
+
+       77  WS-GRUPO-CONTADOR PIC 9 VALUE ZERO.
+       77  WS-PL-IDX         PIC 99.
+       77  WS-PL-BUSCA-PAIS  PIC XX.
+       77  WS-PL-LONG        PIC 99 VALUE ZEROES.
+       77  WS-PL-ENCONTRADO  PIC X VALUE "N".
+           88 PL-ENCONTRADO  VALUE "S".
+       77  WS-TEXT-D-ORIG    PIC 99.
+       77  WS-TRAILING       PIC 99.
+       77  WS-ACTUAL-LEN     PIC 99.
+       77  WS-FMT-TRAILING   PIC 99.
+       77  WS-FMT-LEN        PIC 99.
+
+       77  WS-MODO           PIC X(8).
+       01  WS-IBAN-CALC.
+           03 WS-TEXT-P PIC X(2).
+           03 WS-TEXT-D PIC 99.
+           03 WS-TEXT-C PIC X(30).
+       77  WS-IBAN-COMPLETO  PIC X(34).
+       77  WS-IBAN-VALIDO    PIC X VALUE "N".
+           88 IBAN-VALIDO    VALUE "S".
+       01  WS-MSG            PIC X(80).
+
+       01  WS-LOTE-DD        PIC X(128).
+       01  WS-LOTE-PATH      PIC X(128).
+       77  WS-LOTE-ESTADO    PIC XX.
+       77  WS-LOTE-ABIERTO   PIC X VALUE "N".
+           88 LOTE-ABIERTO   VALUE "S".
+       77  WS-LOTE-TOTAL     PIC 99999 VALUE ZEROES.
+       77  WS-LOTE-OK        PIC 99999 VALUE ZEROES.
+       77  WS-LOTE-MAL       PIC 99999 VALUE ZEROES.
+       01  WS-LOTE-RESP      PIC X(300).
+       01  WS-LOTE-PAIS.
+           03 WS-LOTE-PAIS-1 PIC X.
+           03 WS-LOTE-PAIS-2 PIC X.
+       01  WS-LOTE-CUENTA.
+           03 WS-LOTE-CTA1   PIC X(30).
+
        LINKAGE SECTION.
        01 CUENTA.
           05 CTA1  PIC X(30).
@@ -68,20 +187,53 @@
        01 PAIS.
           03 PAIS-1 PIC X.
           03 PAIS-2 PIC X.
-       PROCEDURE DIVISION USING CUENTA IBAN PAIS.
-       INICIO.
+       01 IBANFORMATEADO PIC X(41).
+
+       PROCEDURE DIVISION USING CUENTA IBAN PAIS IBANFORMATEADO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           PERFORM ABRE-LOTE.
+       PROCESOS.
+           IF LOTE-ABIERTO
+              GO TO PROCESA-LOTE
+           END-IF.
+
+           MOVE SPACES TO WS-MODO.
+           DISPLAY "PRUIBANEURMODO" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-MODO FROM ENVIRONMENT-VALUE.
 
+           EVALUATE WS-MODO
+              WHEN "VERIFICA"
+                 PERFORM VERIFICA-IBAN
+              WHEN "CCCAIBAN"
+                 PERFORM CCC-A-IBAN
+              WHEN "IBANACCC"
+                 PERFORM IBAN-A-CCC
+              WHEN OTHER
+                 PERFORM CALCULA-IBAN
+                 MOVE TEXT-P TO WS-TEXT-P
+                 MOVE TEXT-D TO WS-TEXT-D
+                 MOVE TEXT-C TO WS-TEXT-C
+                 PERFORM FORMATEA-IBAN
+           END-EVALUATE.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       CALCULA-IBAN SECTION.
       * **** COMO SE CALCULA ? **********
-      * SE CONVIERTE LAS LETRAS EN NUMERO TANTO LAS DE 
+      * SE CONVIERTE LAS LETRAS EN NUMERO TANTO LAS DE
       * LA CUENTA COMO LAS DEL PAIS
       * A CADA LETRA SE LE HA ASIGNADO UN NUMERO OFICIAL
       * PARA NO TENER QUE PONER UNA TABLA HE UTILIZADO
-      * EL CODIGO ASCII DE CADA LETRA 
+      * EL CODIGO ASCII DE CADA LETRA
       * Y RESTANDOLE 9 NOS DA EL NUMERO DE ESA TABLA
       * LA FORMA DE CALCULARLO ES EN MODULO 97
-      * Y AL NUMERO A DIVIDIR HAY QUE ESTAR FORMATEADO DE 
-      * LA SIGUIENTE MANERA 
-      * CODIGO DE LA CUANTA EN NUMEROS 
+      * Y AL NUMERO A DIVIDIR HAY QUE ESTAR FORMATEADO DE
+      * LA SIGUIENTE MANERA
+      * CODIGO DE LA CUANTA EN NUMEROS
       * CODIGO DEL PAIS EN NUMEROS
       * Y 00
       * EJEMPLO :
@@ -92,16 +244,16 @@
       ******* EL 15 = F
       ******* EL 27 = R
       * RESULTADO FINAL 200410100505000132202606152700
-      * COMO NO PODEMOS MANEJAR NUMEROS TAN GRANDES 
+      * COMO NO PODEMOS MANEJAR NUMEROS TAN GRANDES
       * LO DIVIDO EN 4 PARTICIONES
-      * CADA PARTICION SE DIVIDE ENTRE 97 
+      * CADA PARTICION SE DIVIDE ENTRE 97
       * Y EL RESTO SE COLOCA AL INICIO DE LA SIGUIENTE PARTICION
-      * Y EN LA CUARTA PARTICION SE LE RESTA A 98 EL RESULTADO 
+      * Y EN LA CUARTA PARTICION SE LE RESTA A 98 EL RESULTADO
       * ULTIMO Y ESTE SE CORRESPONDERA CON LOS DOS DIGITOS DE CONTROL
       * LA LONGITUD TOTAL DEL IBAN ES DE 34 CARACTERES
-      * SI NO OCUAPA LOS 34 SE QUEDA EN BLANCO LOS 
+      * SI NO OCUAPA LOS 34 SE QUEDA EN BLANCO LOS
       * CARACTERES FINALES DE LA CADENA
-
+       INICIO.
           MOVE 00 TO TT
           MOVE 00 TO JJ
           MOVE CUENTA TO CT
@@ -135,7 +287,7 @@
           PERFORM UNTIL KK = JJ
                   ADD 1 TO KK
                   MOVE "0" TO REFOR1-C(KK)
-          END-PERFORM 
+          END-PERFORM
 
           MOVE PAIS-1 TO LETRA
           COMPUTE REFOR2 =  ASCII - 64 + 9
@@ -150,8 +302,8 @@
           MOVE CALC-1 TO DIVI9-N.
           MOVE DIVI9 TO DIVIDENDO
           IF DIVIDENDO NOT = ZEROES
-             DIVIDE DIVIDENDO 
-                 BY 97 
+             DIVIDE DIVIDENDO
+                 BY 97
                  GIVING COCIENTE
                  REMAINDER RESTO.
 
@@ -160,18 +312,18 @@
           MOVE CALC-2 TO DIVI9-N.
           MOVE DIVI9 TO DIVIDENDO
           IF DIVIDENDO NOT = ZEROES
-             DIVIDE DIVIDENDO 
-                 BY 97 
+             DIVIDE DIVIDENDO
+                 BY 97
                  GIVING COCIENTE
                  REMAINDER RESTO.
-          
+
           MOVE RESTO TO DIVI9-I.
-          MOVE ZEROES TO RESTO   
+          MOVE ZEROES TO RESTO
           MOVE CALC-3 TO DIVI9-N.
           MOVE DIVI9 TO DIVIDENDO
           IF DIVIDENDO NOT = ZEROES
-             DIVIDE DIVIDENDO 
-                 BY 97 
+             DIVIDE DIVIDENDO
+                 BY 97
                  GIVING COCIENTE
                  REMAINDER RESTO.
 
@@ -181,18 +333,246 @@
           MOVE CALC-4 TO DIVI7-N.
           MOVE DIVI7 TO DIVIDEND9
           IF DIVIDEND9 NOT = ZEROES
-             DIVIDE DIVIDEND9 
-                 BY 97 
+             DIVIDE DIVIDEND9
+                 BY 97
                  GIVING COCIENTE
                  REMAINDER RESTO.
           COMPUTE RSTDO = 98 - RESTO.
- 
+
           MOVE PAIS  TO TEXT-P
           MOVE RSTDO TO TEXT-D
           MOVE CTA1  TO TEXT-C
-          GO TO FIN.
+          GO TO FIN-CALCULA.
        COLOCA-NUM.
           ADD 1 TO TT
           MOVE NUM TO TB-D(TT).
-       FIN.
-          EXIT PROGRAM.
+       FIN-CALCULA.
+           EXIT.
+
+       BUSCA-LONGITUD-PAIS SECTION.
+      *    BUSCA EN TB-PAISES-LONG LA LONGITUD TOTAL DE IBAN QUE LE
+      *    CORRESPONDE A UN PAIS DE DOS LETRAS; SI NO ESTA EN LA TABLA
+      *    WS-PL-ENCONTRADO SE QUEDA A "N" Y WS-PL-LONG A CERO.
+       INICIO-BUSCA-LONGITUD.
+           MOVE "N" TO WS-PL-ENCONTRADO.
+           MOVE ZEROES TO WS-PL-LONG.
+           PERFORM VARYING WS-PL-IDX FROM 1 BY 1
+                   UNTIL WS-PL-IDX > 33 OR PL-ENCONTRADO
+              IF TB-PL-PAIS(WS-PL-IDX) = WS-PL-BUSCA-PAIS
+                 SET PL-ENCONTRADO TO TRUE
+                 MOVE TB-PL-LONG(WS-PL-IDX) TO WS-PL-LONG
+              END-IF
+           END-PERFORM.
+       FIN-BUSCA-LONGITUD.
+
+       VERIFICA-IBAN SECTION.
+      *    RECALCULA EL DC DEL IBAN QUE YA VIENE MONTADO EN IBAN (PAIS
+      *    EN TEXT-P, CUENTA EN TEXT-C) Y LO COMPARA CON EL DC QUE
+      *    TRAE EN TEXT-D. TAMBIEN COMPRUEBA QUE LA LONGITUD DEL IBAN
+      *    COINCIDE CON LA QUE LE TOCA A SU PAIS SEGUN TB-PAISES-LONG,
+      *    CUANDO EL PAIS ESTA EN LA TABLA.
+       INICIO-VERIFICA.
+           MOVE "N" TO WS-IBAN-VALIDO.
+      *    SE GUARDA EL DC Y LA LONGITUD QUE TRAJO EL LLAMANTE ANTES DE
+      *    LLAMAR A CALCULA-IBAN, PORQUE CALCULA-IBAN SOBREESCRIBE
+      *    TEXT-D CON EL DC RECIEN CALCULADO.
+           MOVE TEXT-D TO WS-TEXT-D-ORIG.
+           MOVE ZEROES TO WS-TRAILING.
+           INSPECT TEXT-C TALLYING WS-TRAILING FOR TRAILING SPACE.
+           COMPUTE WS-ACTUAL-LEN = 4 + 30 - WS-TRAILING.
+
+           MOVE TEXT-C TO CTA1.
+           MOVE TEXT-P TO PAIS.
+           PERFORM CALCULA-IBAN.
+
+           MOVE TEXT-P TO WS-PL-BUSCA-PAIS.
+           PERFORM BUSCA-LONGITUD-PAIS.
+
+           IF WS-TEXT-D-ORIG = RSTDO
+              AND (NOT PL-ENCONTRADO
+                   OR WS-PL-LONG = WS-ACTUAL-LEN)
+              SET IBAN-VALIDO TO TRUE
+           END-IF.
+
+      *    SE RESTAURA EL DC QUE TRAJO EL LLAMANTE PARA NO ALTERAR EL
+      *    IBAN QUE SE ESTA VERIFICANDO.
+           MOVE WS-TEXT-D-ORIG TO TEXT-D.
+
+           MOVE SPACES TO WS-MSG.
+           IF IBAN-VALIDO
+              MOVE 0 TO RETURN-CODE
+              STRING "|PRUIBANEUR|VERIFICA|OK|" DELIMITED BY SIZE
+                     TEXT-P DELIMITED BY SIZE
+                     TEXT-D DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     TEXT-C DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+           ELSE
+              MOVE 1 TO RETURN-CODE
+              STRING "|PRUIBANEUR|VERIFICA|ERROR|" DELIMITED BY SIZE
+                     TEXT-P DELIMITED BY SIZE
+                     TEXT-D DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     TEXT-C DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+           END-IF.
+           DISPLAY WS-MSG UPON SYSOUT.
+       FIN-VERIFICA.
+
+       CCC-A-IBAN SECTION.
+      *    CONVIERTE UN CCC ESPANOL (20 DIGITOS, EN CTA1) A IBAN,
+      *    CALCULANDO EL DC CON EL MISMO ALGORITMO QUE EL MODO NORMAL
+      *    Y FIJANDO EL PAIS A "ES".
+       INICIO-CCC-A-IBAN.
+           MOVE "ES" TO PAIS.
+           PERFORM CALCULA-IBAN.
+           MOVE TEXT-P TO WS-TEXT-P.
+           MOVE TEXT-D TO WS-TEXT-D.
+           MOVE TEXT-C TO WS-TEXT-C.
+           PERFORM FORMATEA-IBAN.
+           MOVE SPACES TO WS-MSG.
+           STRING "|PRUIBANEUR|CCCAIBAN|" DELIMITED BY SIZE
+                  TEXT-P DELIMITED BY SIZE
+                  TEXT-D DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  TEXT-C DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING.
+           DISPLAY WS-MSG UPON SYSOUT.
+       FIN-CCC-A-IBAN.
+
+       IBAN-A-CCC SECTION.
+      *    EXTRAE EL CCC (20 DIGITOS) DE UN IBAN ESPANOL YA MONTADO EN
+      *    IBAN, VERIFICANDOLO PRIMERO CON VERIFICA-IBAN - SI EL DC NO
+      *    CUADRA NO SE DEVUELVE NINGUN CCC.
+       INICIO-IBAN-A-CCC.
+           PERFORM VERIFICA-IBAN.
+           MOVE SPACES TO WS-MSG.
+           IF IBAN-VALIDO
+              MOVE TEXT-C(1:20) TO CTA1
+              STRING "|PRUIBANEUR|IBANACCC|OK|" DELIMITED BY SIZE
+                     CTA1 DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+           ELSE
+              MOVE SPACES TO CTA1
+              STRING "|PRUIBANEUR|IBANACCC|ERROR|" DELIMITED BY SIZE
+                     TEXT-P DELIMITED BY SIZE
+                     TEXT-D DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     TEXT-C DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-MSG
+              END-STRING
+           END-IF.
+           DISPLAY WS-MSG UPON SYSOUT.
+       FIN-IBAN-A-CCC.
+
+       FORMATEA-IBAN SECTION.
+      *    DEJA EN IBANFORMATEADO EL IBAN DE WS-IBAN-CALC AGRUPADO DE 4
+      *    EN 4 CARACTERES CON UN ESPACIO ENTREMEDIAS, LISTO PARA
+      *    IMPRIMIR (P.EJ. "ES91 2100 0418 4502 0005 1332").
+       INICIO-FORMATEA.
+           MOVE SPACES TO WS-IBAN-COMPLETO.
+           STRING WS-TEXT-P WS-TEXT-D WS-TEXT-C DELIMITED BY SIZE
+                  INTO WS-IBAN-COMPLETO
+           END-STRING.
+           MOVE SPACES TO IBANFORMATEADO.
+           MOVE ZEROES TO KK
+           MOVE ZERO TO WS-GRUPO-CONTADOR
+           PERFORM VARYING R1 FROM 1 BY 1 UNTIL R1 > 34
+              IF WS-IBAN-COMPLETO(R1:1) NOT = SPACE
+                 IF WS-GRUPO-CONTADOR = 4
+                    ADD 1 TO KK
+                    MOVE " " TO IBANFORMATEADO(KK:1)
+                    MOVE ZERO TO WS-GRUPO-CONTADOR
+                 END-IF
+                 ADD 1 TO KK
+                 MOVE WS-IBAN-COMPLETO(R1:1) TO IBANFORMATEADO(KK:1)
+                 ADD 1 TO WS-GRUPO-CONTADOR
+              END-IF
+           END-PERFORM.
+       FIN-FORMATEA.
+
+       ABRE-LOTE SECTION.
+      *    SI PRUIBANEURLOTE NOMBRA UNA VARIABLE dd_ CON UN FICHERO DE
+      *    PAIS(2)+CUENTA(30), UNO POR LINEA, PRUIBANEUR CALCULA EL
+      *    IBAN DE CADA UNO Y SACA UN INFORME |LOTE|/|LOTEFIN|, IGUAL
+      *    QUE EL MODO PURGA DE PRURM.
+      *    VA EN SU PROPIA SECTION PORQUE LA PERFORM ABRE-LOTE DE
+      *    INICIALES SOLO DEBE CUBRIR ESTE PARRAFO - SI COMPARTIERA
+      *    SECTION CON PROCESA-LOTE, EL GO TO FIN-ABRE-LOTE SE
+      *    COLARIA DENTRO DEL BUCLE.
+       ABRIENDO-LOTE.
+           MOVE SPACES TO WS-LOTE-DD.
+           DISPLAY "PRUIBANEURLOTE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LOTE-DD FROM ENVIRONMENT-VALUE.
+           IF WS-LOTE-DD = SPACES OR WS-LOTE-DD = LOW-VALUES
+              GO TO FIN-ABRE-LOTE
+           END-IF.
+           DISPLAY WS-LOTE-DD UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LOTE-PATH FROM ENVIRONMENT-VALUE.
+           IF WS-LOTE-PATH = SPACES OR WS-LOTE-PATH = LOW-VALUES
+              DISPLAY "|LOTEERROR|SINFICHERO|" WS-LOTE-DD "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-LOTE
+           END-IF.
+           OPEN INPUT LOTE-CTL.
+           IF WS-LOTE-ESTADO NOT = "00"
+              DISPLAY "|LOTEERROR|NOABRE|" WS-LOTE-PATH "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-LOTE
+           END-IF.
+           SET LOTE-ABIERTO TO TRUE.
+       FIN-ABRE-LOTE.
+
+       LOTE SECTION.
+       PROCESA-LOTE.
+           READ LOTE-CTL INTO REG-LOTE-CTL
+               AT END
+                  GO TO FIN-LOTE
+           END-READ.
+           ADD 1 TO WS-LOTE-TOTAL.
+           MOVE REG-LOTE-CTL(1:2) TO WS-LOTE-PAIS.
+           MOVE REG-LOTE-CTL(3:30) TO WS-LOTE-CTA1.
+           MOVE WS-LOTE-PAIS TO PAIS.
+           MOVE WS-LOTE-CTA1 TO CTA1.
+           PERFORM CALCULA-IBAN.
+           MOVE TEXT-P TO WS-TEXT-P.
+           MOVE TEXT-D TO WS-TEXT-D.
+           MOVE TEXT-C TO WS-TEXT-C.
+           PERFORM FORMATEA-IBAN.
+           ADD 1 TO WS-LOTE-OK.
+      *    IBANFORMATEADO LLEVA ESPACIOS INTERMEDIOS DE FORMATO (DE 4
+      *    EN 4 CARACTERES), ASI QUE NO SE PUEDE COMPONER CON DELIMITED
+      *    BY SPACE COMO EL RESTO DE CAMPOS - SOLO SE RECORTAN LOS
+      *    ESPACIOS FINALES DE RELLENO.
+           MOVE ZEROES TO WS-FMT-TRAILING.
+           INSPECT IBANFORMATEADO TALLYING WS-FMT-TRAILING
+                   FOR TRAILING SPACE.
+           COMPUTE WS-FMT-LEN = 41 - WS-FMT-TRAILING.
+           MOVE SPACES TO WS-LOTE-RESP.
+           STRING "|LOTE|" WS-LOTE-TOTAL "|OK|"
+                  IBANFORMATEADO(1:WS-FMT-LEN) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  INTO WS-LOTE-RESP
+           END-STRING.
+           DISPLAY WS-LOTE-RESP UPON SYSOUT.
+           GO TO PROCESA-LOTE.
+       FIN-LOTE.
+           CLOSE LOTE-CTL.
+           MOVE SPACES TO WS-LOTE-RESP.
+           STRING "|LOTEFIN|TOTAL:" WS-LOTE-TOTAL
+                  "|OK:" WS-LOTE-OK "|ERROR:" WS-LOTE-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-LOTE-RESP
+           END-STRING.
+           DISPLAY WS-LOTE-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+       FIN-PROCESA-LOTE.
