@@ -4,12 +4,49 @@
        AUTHOR.        CVJ.
        SECURITY.      DEVUELVE EL USER QUE HA ENTRADO EN EL LOGIN X(20).
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Si LOGNAME no esta informado se
+*********************               prueba con USER antes de devolver
+*********************               el campo en blanco. Si USUARIO (el
+*********************               EXTERNAL que rellena SRU tras el
+*********************               login) no coincide con lo que da el
+*********************               entorno, se avisa por SYSOUT con
+*********************               |PRUSERL|DISCREPANCIA|.
+********************* 09/08/2026 CVJ - Traza de cada consulta de
+*********************               identidad en fichero fechado bajo
+*********************               dd_trz, igual que la auditoria de
+*********************               SRU.
+
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOG-PRUSERL
+                  ASSIGN TO DYNAMIC WS-LOG-PATH
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOG-ESTADO.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  LOG-PRUSERL.
+       01  REG-LOG-PRUSERL   PIC X(200).
+
        WORKING-STORAGE SECTION.
        77  PROG  PIC X(10) VALUE "PRUSERL".
+       77  USUARIO           PIC X(15) IS EXTERNAL.
+       77  WS-ORIGEN         PIC X(10).
+       77  WS-DISCREPANCIA   PIC X VALUE "N".
+           88 HAY-DISCREPANCIA VALUE "S".
+
+       77  WS-DD-TRZ         PIC X(128).
+       77  WS-LOG-PATH       PIC X(200).
+       77  WS-LOG-ESTADO     PIC XX.
+       77  WS-FECHA-LOG      PIC X(8).
+       77  WS-HORA-LOG       PIC X(8).
+
        LINKAGE SECTION.
 
        77  NAMEUSER        PIC X(20).
@@ -18,11 +55,75 @@
 
        PROGRAMA SECTION.
        INICIALES.
+      *    USUARIO ES EL EXTERNAL QUE RELLENA SRU TRAS EL LOGIN; SI
+      *    PRUSERL SE LLAMA ANTES DE QUE NADIE LO HAYA TOCADO EN ESTA
+      *    EJECUCION TODAVIA TIENE SU VALOR INICIAL DE LOW-VALUES, QUE
+      *    NO ES IMPRIMIBLE Y ROMPERIA UN FICHERO LINE SEQUENTIAL SI SE
+      *    ESCRIBIERA TAL CUAL EN LA TRAZA.
+           IF USUARIO = LOW-VALUES
+              INITIALIZE USUARIO
+           END-IF.
        PROCESOS.
+           MOVE SPACES TO NAMEUSER.
            DISPLAY "LOGNAME" UPON ENVIRONMENT-NAME.
            ACCEPT NAMEUSER FROM ENVIRONMENT-VALUE.
+           MOVE "LOGNAME" TO WS-ORIGEN.
+           IF NAMEUSER = SPACES OR NAMEUSER = LOW-VALUES
+              DISPLAY "USER" UPON ENVIRONMENT-NAME
+              ACCEPT NAMEUSER FROM ENVIRONMENT-VALUE
+              MOVE "USER" TO WS-ORIGEN
+           END-IF.
+
+           MOVE "N" TO WS-DISCREPANCIA.
+           IF USUARIO NOT = SPACES AND USUARIO NOT = LOW-VALUES
+              IF USUARIO NOT = NAMEUSER(1:15)
+                 SET HAY-DISCREPANCIA TO TRUE
+                 DISPLAY "|PRUSERL|DISCREPANCIA|" WS-ORIGEN ":"
+                         NAMEUSER "|USUARIO:" USUARIO "|" UPON SYSOUT
+              END-IF
+           END-IF.
+
+           PERFORM AUDITAR.
        FIN-PROCESOS.
            EXIT PROGRAM.
        FIN-PROGRAMA.
            STOP RUN.
 
+       AUDITAR SECTION.
+      *    UNA TRAZA POR CONSULTA - PRUSERL ES UN SUBPROGRAMA DE UNA
+      *    SOLA PASADA, ASI QUE EL FICHERO SE ABRE Y SE CIERRA EN CADA
+      *    CALL EN VEZ DE QUEDAR ABIERTO ENTRE LLAMADAS COMO EN SRU.
+       ESCRIBIENDO-LOG.
+           DISPLAY "dd_trz" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-TRZ FROM ENVIRONMENT-VALUE.
+           ACCEPT WS-FECHA-LOG FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LOG-PATH.
+           IF WS-DD-TRZ NOT = SPACES AND WS-DD-TRZ NOT = LOW-VALUES
+              STRING WS-DD-TRZ DELIMITED BY SPACE
+                     "/PRUSERL-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           ELSE
+              STRING "PRUSERL-" WS-FECHA-LOG ".LOG"
+                     DELIMITED BY SIZE
+                     INTO WS-LOG-PATH
+           END-IF.
+           OPEN EXTEND LOG-PRUSERL.
+           IF WS-LOG-ESTADO NOT = "00"
+              OPEN OUTPUT LOG-PRUSERL
+           END-IF.
+
+           ACCEPT WS-HORA-LOG FROM TIME.
+           MOVE SPACES TO REG-LOG-PRUSERL.
+           STRING WS-FECHA-LOG "-" WS-HORA-LOG
+                  " |ORIGEN:" WS-ORIGEN
+                  "|NAMEUSER:" NAMEUSER
+                  "|USUARIO:" USUARIO
+                  "|DISCREPANCIA:" WS-DISCREPANCIA "|"
+                  DELIMITED BY SIZE
+                  INTO REG-LOG-PRUSERL
+           END-STRING.
+           WRITE REG-LOG-PRUSERL.
+           CLOSE LOG-PRUSERL.
+       FIN-ESCRIBIENDO-LOG.
+
