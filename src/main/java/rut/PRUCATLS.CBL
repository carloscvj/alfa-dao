@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUCATLS.
+       AUTHOR.        CVJ.
+       SECURITY.      INFORME DE INVENTARIO DEL CATALOGO QUE MANTIENE
+                      PRUCAT: RECORRE TODAS LAS RUTAS EN ORDEN Y SACA
+                      UNA LINEA POR CADA UNA CON SUS FECHAS, TAMAÑO Y
+                      USUARIO.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CATALOGO
+                  ASSIGN TO DYNAMIC WS-CATALOGO-PATH
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-CAT-CLAVE
+                  FILE STATUS IS ERRORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CATALOGO.
+       01  REG-CATALOGO.
+           03 REG-CAT-CLAVE      PIC X(200).
+           03 REG-CAT-FECHACREA  PIC X(8).
+           03 REG-CAT-HORACREA   PIC X(8).
+           03 REG-CAT-FECHAMOD   PIC X(8).
+           03 REG-CAT-HORAMOD    PIC X(8).
+           03 REG-CAT-TAMANIO    PIC 9(9).
+           03 REG-CAT-USUARIO    PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUCATLS".
+       01  VALORDIR          PIC X(128).
+       01  WS-CATALOGO-PATH  PIC X(200).
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-CATLS-TOTAL    PIC 99999 VALUE ZEROES.
+       01  WS-CATLS-RESP     PIC X(300).
+
+       PROCEDURE DIVISION.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO VALORDIR.
+           DISPLAY "dd_dir" UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-CATALOGO-PATH.
+           IF VALORDIR NOT = SPACES AND VALORDIR NOT = LOW-VALUES
+              STRING VALORDIR "/PRUCAT.DAT"
+                     DELIMITED BY SPACE
+                     INTO WS-CATALOGO-PATH
+              END-STRING
+           ELSE
+              MOVE "PRUCAT.DAT" TO WS-CATALOGO-PATH
+           END-IF.
+       PROCESOS.
+           OPEN INPUT CATALOGO.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO CATALOGO" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-CATALOGO-PATH PROG
+                                  WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER.
+           READ CATALOGO
+               AT END
+                  GO TO CERRAR
+           END-READ.
+           ADD 1 TO WS-CATLS-TOTAL.
+           MOVE SPACES TO WS-CATLS-RESP.
+           STRING "|CATALOGO|" WS-CATLS-TOTAL "|"
+                  REG-CAT-CLAVE DELIMITED BY SPACE
+                  "|CREADO:" DELIMITED BY SIZE
+                  REG-CAT-FECHACREA DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  REG-CAT-HORACREA DELIMITED BY SIZE
+                  "|TOCADO:" DELIMITED BY SIZE
+                  REG-CAT-FECHAMOD DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  REG-CAT-HORAMOD DELIMITED BY SIZE
+                  "|TAMANIO:" DELIMITED BY SIZE
+                  REG-CAT-TAMANIO DELIMITED BY SIZE
+                  "|USUARIO:" DELIMITED BY SIZE
+                  REG-CAT-USUARIO DELIMITED BY SPACE
+                  "|" DELIMITED BY SIZE
+                  INTO WS-CATLS-RESP
+           END-STRING.
+           DISPLAY WS-CATLS-RESP UPON SYSOUT.
+           GO TO LEER.
+       CERRAR.
+           CLOSE CATALOGO.
+           MOVE SPACES TO WS-CATLS-RESP.
+           STRING "|CATALOGOFIN|TOTAL:" WS-CATLS-TOTAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-CATLS-RESP
+           END-STRING.
+           DISPLAY WS-CATLS-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
