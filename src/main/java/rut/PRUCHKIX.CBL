@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    PRUCHKIX.
+       AUTHOR.        CVJ.
+       SECURITY.      COMPRUEBA LA CONSISTENCIA DE UN FICHERO INDEXADO:
+                      LEE TODOS LOS REGISTROS EN ORDEN DE CLAVE
+                      PRIMARIA Y CONFIRMA QUE LA CLAVE VA SIEMPRE EN
+                      AUMENTO Y QUE NO HAY CLAVES DUPLICADAS, IGUAL QUE
+                      EL CONTROL-BREAK DE INDEXING.CBL PERO CONTRA UN
+                      FICHERO REAL EN VEZ DE SUS DOCE REGISTROS DE
+                      MUESTRA.
+
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Version inicial.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ORIGEN
+                  ASSIGN TO DYNAMIC WS-ORIGEN
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS REG-ORIGEN-CLAVE
+                  FILE STATUS IS ERRORES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *    MISMO CONVENIO DE LAYOUT GENERICO QUE PRUREORG/PRUEXPIX.
+       FD  ORIGEN.
+       01  REG-ORIGEN.
+           03 REG-ORIGEN-CLAVE  PIC X(64).
+           03 REG-ORIGEN-DATOS  PIC X(960).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "WO-ERRORES".
+
+       77  PROG              PIC X(20) VALUE "PRUCHKIX".
+       01  VALORDIR          PIC X(128).
+       01  NOMBRDIR          PIC X(128).
+       01  WS-ORIGEN         PIC X(256).
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-LONGCLAVE-TXT  PIC X(3).
+       77  WS-LONGCLAVE      PIC 99 VALUE 64.
+       01  WS-CLAVE-ANT      PIC X(64) VALUE LOW-VALUES.
+       77  WS-PRIMERA        PIC X VALUE "S".
+           88 ES-PRIMERA     VALUE "S".
+       77  WS-CHK-TOTAL      PIC 99999 VALUE ZEROES.
+       77  WS-CHK-OK         PIC 99999 VALUE ZEROES.
+       77  WS-CHK-MAL        PIC 99999 VALUE ZEROES.
+       01  WS-CHK-RESP       PIC X(300).
+
+       LINKAGE SECTION.
+
+       77  NOMBREFICHERO     PIC X(256).
+
+       PROCEDURE DIVISION USING NOMBREFICHERO.
+
+       PROGRAMA SECTION.
+       INICIALES.
+           MOVE SPACES TO VALORDIR.
+           MOVE SPACES TO NOMBRDIR.
+           STRING "dd_" NOMBREFICHERO(1:3)
+                  DELIMITED BY " "
+                  INTO NOMBRDIR
+           END-STRING.
+           DISPLAY NOMBRDIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+           IF VALORDIR NOT = SPACES AND
+              VALORDIR NOT = LOW-VALUES
+              MOVE SPACES TO WS-ORIGEN
+              STRING VALORDIR NOMBREFICHERO(4:)
+                     DELIMITED BY " "
+                     INTO WS-ORIGEN
+              END-STRING
+           ELSE
+              MOVE NOMBREFICHERO TO WS-ORIGEN
+           END-IF.
+
+           MOVE SPACES TO WS-LONGCLAVE-TXT.
+           DISPLAY "PRUCHKIXCLAVE" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LONGCLAVE-TXT FROM ENVIRONMENT-VALUE.
+           IF WS-LONGCLAVE-TXT NOT = SPACES AND
+              WS-LONGCLAVE-TXT NOT = LOW-VALUES
+              MOVE WS-LONGCLAVE-TXT TO WS-LONGCLAVE
+           END-IF.
+       PROCESOS.
+           OPEN INPUT ORIGEN.
+           IF ERRORES NOT = "00"
+              MOVE "ABRIENDO ORIGEN" TO WS-CONTEXTO
+              CALL "PRUERR" USING ERRORES WS-ORIGEN PROG WS-CONTEXTO
+              GO TO FIN-PROCESOS
+           END-IF.
+       LEER.
+           READ ORIGEN
+               AT END
+                  GO TO CERRAR
+           END-READ.
+           ADD 1 TO WS-CHK-TOTAL.
+           MOVE SPACES TO WS-CHK-RESP.
+
+      *    LA PRIMERA CLAVE SIEMPRE SE DA POR BUENA - SOLO A PARTIR DE
+      *    LA SEGUNDA HAY UNA CLAVE ANTERIOR CON LA QUE COMPARAR, IGUAL
+      *    QUE EL CONTROL-BREAK OLDKEY DE INDEXING.CBL.
+           IF ES-PRIMERA
+              MOVE "N" TO WS-PRIMERA
+              ADD 1 TO WS-CHK-OK
+              STRING "|CHKIX|" WS-CHK-TOTAL "|OK|"
+                     REG-ORIGEN-CLAVE(1:WS-LONGCLAVE)
+                     DELIMITED BY SIZE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-CHK-RESP
+              END-STRING
+           ELSE
+              IF REG-ORIGEN-CLAVE(1:WS-LONGCLAVE) >
+                 WS-CLAVE-ANT(1:WS-LONGCLAVE)
+                 ADD 1 TO WS-CHK-OK
+                 STRING "|CHKIX|" WS-CHK-TOTAL "|OK|"
+                        REG-ORIGEN-CLAVE(1:WS-LONGCLAVE)
+                        DELIMITED BY SIZE
+                        "|" DELIMITED BY SIZE
+                        INTO WS-CHK-RESP
+                 END-STRING
+              ELSE
+                 ADD 1 TO WS-CHK-MAL
+                 STRING "|CHKIX|" WS-CHK-TOTAL "|ERROR|"
+                        REG-ORIGEN-CLAVE(1:WS-LONGCLAVE)
+                        DELIMITED BY SIZE
+                        "|DESPUESDE|" DELIMITED BY SIZE
+                        WS-CLAVE-ANT(1:WS-LONGCLAVE)
+                        DELIMITED BY SIZE
+                        "|" DELIMITED BY SIZE
+                        INTO WS-CHK-RESP
+                 END-STRING
+              END-IF
+           END-IF.
+           DISPLAY WS-CHK-RESP UPON SYSOUT.
+           MOVE REG-ORIGEN-CLAVE TO WS-CLAVE-ANT.
+           GO TO LEER.
+       CERRAR.
+           CLOSE ORIGEN.
+           MOVE SPACES TO WS-CHK-RESP.
+           STRING "|CHKIXFIN|TOTAL:" WS-CHK-TOTAL
+                  "|OK:" WS-CHK-OK "|ERROR:" WS-CHK-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-CHK-RESP
+           END-STRING.
+           DISPLAY WS-CHK-RESP UPON SYSOUT.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
