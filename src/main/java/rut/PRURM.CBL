@@ -8,8 +8,55 @@
 ********************* Pero parece que el CALL "CBL_DELETE_FILE" NO FUNCIONA.
 ********************* As� que lo mejor es usar borrarArchivo de la SesionCobol.
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Modo cuarentena: si dd_pap esta
+*********************               definido y PRURMCUARENTENA vale
+*********************               "S", el fichero y su .idx se mueven
+*********************               ahi en vez de borrarse, para poder
+*********************               deshacer un PRURM equivocado.
+********************* 09/08/2026 CVJ - Modo purga: si dd_purga apunta a
+*********************               un fichero de nombres, PRURM los
+*********************               borra todos y saca un informe
+*********************               |PURGA|/|PURGAFIN| en vez de
+*********************               esperar una sola llamada por
+*********************               NOMBREFICHERO.
+********************* 09/08/2026 CVJ - Modo barrido: si PRURMBARRIDO
+*********************               nombra una variable dd_, PRURM
+*********************               localiza con "find" los ficheros
+*********************               de ese directorio con mas de
+*********************               PRURMBARRIDODIAS dias y los borra
+*********************               (o los manda a cuarentena) todos,
+*********************               sacando el mismo tipo de informe
+*********************               que el modo purga pero con las
+*********************               etiquetas |BARRIDO|/|BARRIDOFIN|.
+********************* 09/08/2026 CVJ - Cada borrado (o paso a
+*********************               cuarentena) verificado se da de
+*********************               baja en el catalogo de PRUCAT.
+********************* 09/08/2026 CVJ - El .meta del fichero de datos se
+*********************               borra junto con el .idx, con
+*********************               PRUMETA.
+
        ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURGA-CTL ASSIGN TO DYNAMIC WS-PURGA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PURGA-ESTADO.
+
+           SELECT BARRIDO-LST ASSIGN TO DYNAMIC WS-BARRIDO-LISTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BARRIDO-ESTADO.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  PURGA-CTL.
+       01  REG-PURGA-CTL         PIC X(256).
+
+       FD  BARRIDO-LST.
+       01  REG-BARRIDO-LST       PIC X(256).
+
        WORKING-STORAGE SECTION.
 
            COPY "WO-ERRORES".
@@ -17,13 +64,53 @@
        77  PROG     PIC X(10) VALUE "PRURM".
        77  II       PIC 99.
        77  JJ       PIC 99.
+       77  WS-K              PIC 999.
+       77  WS-BASEPOS        PIC 999.
+       77  WS-CUARENTENA     PIC X VALUE "N".
+           88 CUARENTENA-SI  VALUE "S".
+       77  WS-CHK-DETALLE    PIC X(20).
+       77  WS-BORRO-OK       PIC X VALUE "N".
+           88 BORRO-BIEN     VALUE "S".
+       77  WS-BORRO-IDX-OK   PIC X VALUE "N".
+           88 BORRO-IDX-BIEN VALUE "S".
+       77  WS-VERIFICA-OK    PIC X VALUE "N".
+           88 VERIFICA-BIEN  VALUE "S".
        01  VALORDIR          PIC X(128).
        01  NOMBRDIR          PIC X(128).
+       01  VALORPAP          PIC X(128).
+       01  BUFERPAP          PIC X(300).
+       01  NOMBREACTUAL      PIC X(256).
+
+       01  WS-DD-PURGA       PIC X(128).
+       01  WS-PURGA-PATH     PIC X(128).
+       77  WS-PURGA-ESTADO   PIC XX.
+       77  WS-PURGA-ABIERTO  PIC X VALUE "N".
+           88 PURGA-ABIERTO  VALUE "S".
+       77  WS-PURGA-TOTAL    PIC 99999 VALUE ZEROES.
+       77  WS-PURGA-OK       PIC 99999 VALUE ZEROES.
+       77  WS-PURGA-MAL      PIC 99999 VALUE ZEROES.
+       01  WS-PURGA-RESP     PIC X(300).
+
+       01  WS-BARRIDO-DIR      PIC X(128).
+       01  VALORBARRIDO        PIC X(128).
+       01  WS-BARRIDO-TMPDIR   PIC X(128).
+       01  WS-BARRIDO-LISTA    PIC X(128).
+       01  WS-CMD-FIND         PIC X(300).
+       77  WS-BARRIDO-DIAS     PIC X(5).
+       77  WS-BARRIDO-ESTADO   PIC XX.
+       77  WS-BARRIDO-ABIERTO  PIC X VALUE "N".
+           88 BARRIDO-ABIERTO  VALUE "S".
+       77  WS-BARRIDO-TOTAL    PIC 99999 VALUE ZEROES.
+       77  WS-BARRIDO-OK       PIC 99999 VALUE ZEROES.
+       77  WS-BARRIDO-MAL      PIC 99999 VALUE ZEROES.
+       01  WS-BARRIDO-RESP     PIC X(300).
 
        01  BUFER.
            03 BUF        PIC X      OCCURS 256.
 
        77  ESTADO   PIC XX.
+       77  WS-CAT-BAJA       PIC X(4) VALUE "BAJA".
+       77  WS-META-BAJA      PIC X(4) VALUE "BAJA".
 
        LINKAGE SECTION.
 
@@ -33,12 +120,29 @@
 
        PROGRAMA SECTION.
        INICIALES.
+           PERFORM ABRE-PURGA.
+           PERFORM ABRE-BARRIDO.
        PROCESOS.
+           IF PURGA-ABIERTO
+              GO TO PROCESA-PURGA
+           END-IF.
+           IF BARRIDO-ABIERTO
+              GO TO PROCESA-BARRIDO
+           END-IF.
+           MOVE NOMBREFILE TO NOMBREACTUAL.
+           PERFORM RESUELVEBORRA.
+       FIN-PROCESOS.
+           EXIT PROGRAM.
+       FIN-PROGRAMA.
+           STOP RUN.
+
+       RESUELVEBORRA SECTION.
+       BORRANDO.
            MOVE SPACES TO BUFER.
 
            MOVE SPACES TO VALORDIR.
            MOVE SPACES TO NOMBRDIR.
-           STRING "dd_" NOMBREFILE(1:3)
+           STRING "dd_" NOMBREACTUAL(1:3)
                   DELIMITED BY " "
                   INTO NOMBRDIR
            END-STRING.
@@ -47,24 +151,286 @@
            IF VALORDIR NOT = SPACES AND
               VALORDIR NOT = LOW-VALUES
               MOVE SPACES TO BUFER
-              STRING VALORDIR NOMBREFILE(4:)
+              STRING VALORDIR NOMBREACTUAL(4:)
                      DELIMITED BY " "
                      INTO BUFER
               END-STRING
            ELSE
-              MOVE NOMBREFILE TO BUFER
+              MOVE NOMBREACTUAL TO BUFER
            END-IF.
 
-           CALL "CBL_DELETE_FILE" USING BUFER.*> ESTADO.
+           MOVE SPACES TO WS-CUARENTENA.
+           DISPLAY "PRURMCUARENTENA" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-CUARENTENA FROM ENVIRONMENT-VALUE.
+
+           PERFORM BORRA-O-CUARENTENA.
+           MOVE WS-VERIFICA-OK TO WS-BORRO-OK.
+           CALL "PRUMETA" USING WS-META-BAJA BUFER.
 
            STRING BUFER ".idx"
                   DELIMITED BY " "
                   INTO BUFER
            END-STRING.
 
-           CALL "CBL_DELETE_FILE" USING BUFER.*> ESTADO.
-       FIN-PROCESOS.
-           EXIT PROGRAM.
-       FIN-PROGRAMA.
-           STOP RUN.
+           PERFORM BORRA-O-CUARENTENA.
+           MOVE WS-VERIFICA-OK TO WS-BORRO-IDX-OK.
+       FIN-RESUELVEBORRA.
+
+       BORRA-O-CUARENTENA SECTION.
+       HACIENDOBORRA.
+           IF CUARENTENA-SI
+              PERFORM MUEVE-A-CUARENTENA
+           ELSE
+              CALL "CBL_DELETE_FILE" USING BUFER
+           END-IF.
+           PERFORM VERIFICA-BORRADO.
+       FIN-HACIENDOBORRA.
+
+       VERIFICA-BORRADO SECTION.
+       VERIFICANDO.
+      *    EL BORRADO/CUARENTENA SOLO CUENTA COMO OK SI EL FICHERO
+      *    YA NO ESTA DONDE ESTABA - CBL_DELETE_FILE NO SIEMPRE
+      *    DEVUELVE UN RETURN-CODE DE FIAR EN ESTE ENTORNO.
+           MOVE "N" TO WS-VERIFICA-OK.
+           MOVE SPACES TO WS-CHK-DETALLE.
+           CALL "CBL_CHECK_FILE_EXIST" USING BUFER WS-CHK-DETALLE.
+           IF RETURN-CODE NOT = ZERO
+              SET VERIFICA-BIEN TO TRUE
+              CALL "PRUCAT" USING WS-CAT-BAJA BUFER
+           END-IF.
+       FIN-VERIFICANDO.
+
+       MUEVE-A-CUARENTENA SECTION.
+       MOVIENDO.
+           MOVE SPACES TO VALORPAP.
+           DISPLAY "dd_pap" UPON ENVIRONMENT-NAME.
+           ACCEPT VALORPAP FROM ENVIRONMENT-VALUE.
+           IF VALORPAP = SPACES OR VALORPAP = LOW-VALUES
+      *       NO HAY AREA DE CUARENTENA CONFIGURADA - SE BORRA IGUAL
+      *       QUE SIEMPRE.
+              CALL "CBL_DELETE_FILE" USING BUFER
+              GO TO FIN-MOVIENDO
+           END-IF.
+
+      *    BUSCA EL NOMBRE BASE (TRAS LA ULTIMA BARRA) PARA
+      *    RECONSTRUIRLO DENTRO DEL AREA DE CUARENTENA.
+           MOVE 0 TO WS-BASEPOS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 256
+                   IF BUF(WS-K) = "/" OR BUF(WS-K) = "\"
+                      MOVE WS-K TO WS-BASEPOS
+                   END-IF
+                   IF BUF(WS-K) = " "
+                      MOVE 256 TO WS-K
+                   END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO BUFERPAP.
+           IF WS-BASEPOS > 0
+              STRING VALORPAP "/" BUFER(WS-BASEPOS + 1:)
+                     DELIMITED BY " "
+                     INTO BUFERPAP
+              END-STRING
+           ELSE
+              STRING VALORPAP "/" BUFER
+                     DELIMITED BY " "
+                     INTO BUFERPAP
+              END-STRING
+           END-IF.
+
+           CALL "CBL_RENAME_FILE" USING BUFER BUFERPAP.
+       FIN-MOVIENDO.
+
+       ABRE-PURGA SECTION.
+      *    SI dd_purga APUNTA A UN FICHERO DE NOMBRES DE FICHERO, UNO
+      *    POR LINEA, PRURM SE ENCARGA EL MISMO DE BORRARLOS (O
+      *    MANDARLOS A CUARENTENA) TODOS Y SACA UN INFORME "|PURGA|"
+      *    POR CADA UNO MAS UN "|PURGAFIN|" DE RESUMEN.
+      *    VA EN SU PROPIA SECTION PORQUE LA PERFORM ABRE-PURGA DE
+      *    INICIALES SOLO DEBE CUBRIR ESTE PARRAFO - SI COMPARTIERA
+      *    SECTION CON PROCESA-PURGA, EL GO TO FIN-ABRE-PURGA SE
+      *    COLARIA DENTRO DEL BUCLE DE PROCESA-PURGA.
+       ABRIENDO-PURGA.
+           MOVE SPACES TO WS-DD-PURGA.
+           DISPLAY "dd_purga" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DD-PURGA FROM ENVIRONMENT-VALUE.
+           IF WS-DD-PURGA = SPACES OR WS-DD-PURGA = LOW-VALUES
+              GO TO FIN-ABRE-PURGA
+           END-IF.
+           MOVE WS-DD-PURGA TO WS-PURGA-PATH.
+           OPEN INPUT PURGA-CTL.
+           IF WS-PURGA-ESTADO NOT = "00"
+              DISPLAY "|PURGAERROR|NOABRE|" WS-PURGA-PATH "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-PURGA
+           END-IF.
+           SET PURGA-ABIERTO TO TRUE.
+       FIN-ABRE-PURGA.
+
+       PURGA SECTION.
+       PROCESA-PURGA.
+           READ PURGA-CTL INTO NOMBREACTUAL
+               AT END
+                  GO TO FIN-PURGA
+           END-READ.
+           ADD 1 TO WS-PURGA-TOTAL.
+           PERFORM RESUELVEBORRA.
+           MOVE SPACES TO WS-PURGA-RESP.
+           IF BORRO-BIEN AND BORRO-IDX-BIEN
+              ADD 1 TO WS-PURGA-OK
+              STRING "|PURGA|" WS-PURGA-TOTAL "|OK|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-PURGA-RESP
+              END-STRING
+           ELSE
+              ADD 1 TO WS-PURGA-MAL
+              STRING "|PURGA|" WS-PURGA-TOTAL "|ERROR|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-PURGA-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-PURGA-RESP UPON SYSOUT.
+           GO TO PROCESA-PURGA.
+       FIN-PURGA.
+           CLOSE PURGA-CTL.
+           MOVE SPACES TO WS-PURGA-RESP.
+           STRING "|PURGAFIN|TOTAL:" WS-PURGA-TOTAL
+                  "|OK:" WS-PURGA-OK "|ERROR:" WS-PURGA-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-PURGA-RESP
+           END-STRING.
+           DISPLAY WS-PURGA-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+       FIN-PROCESA-PURGA.
+
+       ABRE-BARRIDO SECTION.
+      *    SI PRURMBARRIDO NOMBRA UNA VARIABLE dd_, PRURM BARRE ESE
+      *    DIRECTORIO CON "find" Y BORRA (O MANDA A CUARENTENA) TODO
+      *    FICHERO CON MAS DE PRURMBARRIDODIAS DIAS, SACANDO EL MISMO
+      *    INFORME QUE EL MODO PURGA PERO CON |BARRIDO|/|BARRIDOFIN|.
+      *    VA EN SU PROPIA SECTION POR LA MISMA RAZON QUE ABRE-PURGA:
+      *    SI COMPARTIERA SECTION CON PROCESA-BARRIDO, EL GO TO
+      *    FIN-ABRE-BARRIDO SE COLARIA DENTRO DE SU BUCLE.
+       ABRIENDO-BARRIDO.
+           MOVE SPACES TO WS-BARRIDO-DIR.
+           DISPLAY "PRURMBARRIDO" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-BARRIDO-DIR FROM ENVIRONMENT-VALUE.
+           IF WS-BARRIDO-DIR = SPACES OR WS-BARRIDO-DIR = LOW-VALUES
+              GO TO FIN-ABRE-BARRIDO
+           END-IF.
+
+           MOVE SPACES TO VALORBARRIDO.
+           DISPLAY WS-BARRIDO-DIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORBARRIDO FROM ENVIRONMENT-VALUE.
+           IF VALORBARRIDO = SPACES OR VALORBARRIDO = LOW-VALUES
+              DISPLAY "|BARRIDOERROR|SINDIR|" WS-BARRIDO-DIR "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-BARRIDO
+           END-IF.
+
+           MOVE SPACES TO WS-BARRIDO-DIAS.
+           DISPLAY "PRURMBARRIDODIAS" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-BARRIDO-DIAS FROM ENVIRONMENT-VALUE.
+           IF WS-BARRIDO-DIAS = SPACES OR WS-BARRIDO-DIAS = LOW-VALUES
+              MOVE "0" TO WS-BARRIDO-DIAS
+           END-IF.
+
+           MOVE SPACES TO WS-CUARENTENA.
+           DISPLAY "PRURMCUARENTENA" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-CUARENTENA FROM ENVIRONMENT-VALUE.
+
+      *    LA LISTA DE CANDIDATOS SE DEJA EN dd_tmp (O EN EL
+      *    DIRECTORIO ACTUAL SI dd_tmp NO ESTA) PARA LEERLA COMO
+      *    UN FICHERO LINE SEQUENTIAL MAS.
+           MOVE SPACES TO WS-BARRIDO-TMPDIR.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-BARRIDO-TMPDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-BARRIDO-LISTA.
+           IF WS-BARRIDO-TMPDIR NOT = SPACES AND
+              WS-BARRIDO-TMPDIR NOT = LOW-VALUES
+              STRING WS-BARRIDO-TMPDIR "PRURM-BARRIDO.LST"
+                     DELIMITED BY SPACE
+                     INTO WS-BARRIDO-LISTA
+              END-STRING
+           ELSE
+              MOVE "PRURM-BARRIDO.LST" TO WS-BARRIDO-LISTA
+           END-IF.
+
+           MOVE SPACES TO WS-CMD-FIND.
+           STRING "find " DELIMITED BY SIZE
+                  VALORBARRIDO DELIMITED BY SPACE
+                  " -type f -mtime +" DELIMITED BY SIZE
+                  WS-BARRIDO-DIAS DELIMITED BY SPACE
+                  " > " DELIMITED BY SIZE
+                  WS-BARRIDO-LISTA DELIMITED BY SPACE
+                  INTO WS-CMD-FIND
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD-FIND.
+
+           OPEN INPUT BARRIDO-LST.
+           IF WS-BARRIDO-ESTADO NOT = "00"
+              DISPLAY "|BARRIDOERROR|NOLISTA|" WS-BARRIDO-LISTA "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-BARRIDO
+           END-IF.
+           SET BARRIDO-ABIERTO TO TRUE.
+       FIN-ABRE-BARRIDO.
+
+       BARRIDO SECTION.
+       PROCESA-BARRIDO.
+           READ BARRIDO-LST INTO NOMBREACTUAL
+               AT END
+                  GO TO FIN-BARRIDO
+           END-READ.
+           IF NOMBREACTUAL = SPACES
+              GO TO PROCESA-BARRIDO
+           END-IF.
+           ADD 1 TO WS-BARRIDO-TOTAL.
+
+      *    "find" YA DEVUELVE LA RUTA COMPLETA, ASI QUE NO HACE FALTA
+      *    RESOLVER NINGUN dd_ - SE BORRA (O SE PONE EN CUARENTENA)
+      *    DIRECTAMENTE, IGUAL QUE RESUELVEBORRA CON SU .idx.
+           MOVE SPACES TO BUFER.
+           MOVE NOMBREACTUAL TO BUFER.
+           PERFORM BORRA-O-CUARENTENA.
+           MOVE WS-VERIFICA-OK TO WS-BORRO-OK.
+           CALL "PRUMETA" USING WS-META-BAJA BUFER.
+
+           STRING BUFER ".idx"
+                  DELIMITED BY " "
+                  INTO BUFER
+           END-STRING.
+           PERFORM BORRA-O-CUARENTENA.
+           MOVE WS-VERIFICA-OK TO WS-BORRO-IDX-OK.
+
+           MOVE SPACES TO WS-BARRIDO-RESP.
+           IF BORRO-BIEN AND BORRO-IDX-BIEN
+              ADD 1 TO WS-BARRIDO-OK
+              STRING "|BARRIDO|" WS-BARRIDO-TOTAL "|OK|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-BARRIDO-RESP
+              END-STRING
+           ELSE
+              ADD 1 TO WS-BARRIDO-MAL
+              STRING "|BARRIDO|" WS-BARRIDO-TOTAL "|ERROR|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-BARRIDO-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-BARRIDO-RESP UPON SYSOUT.
+           GO TO PROCESA-BARRIDO.
+       FIN-BARRIDO.
+           CLOSE BARRIDO-LST.
+           MOVE SPACES TO WS-BARRIDO-RESP.
+           STRING "|BARRIDOFIN|TOTAL:" WS-BARRIDO-TOTAL
+                  "|OK:" WS-BARRIDO-OK "|ERROR:" WS-BARRIDO-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-BARRIDO-RESP
+           END-STRING.
+           DISPLAY WS-BARRIDO-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+       FIN-PROCESA-BARRIDO.
 
