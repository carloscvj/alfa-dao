@@ -4,19 +4,55 @@
        AUTHOR.        CVJ.
        SECURITY.      DEVUELVE EL NOMBRE DE UN FICHERO TEMPORAL.
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - NOMBRETTY no estaba declarado
+*********************               (el SELECT ASSIGN TO apuntaba a un
+*********************               dato inexistente); se declara y se
+*********************               anade DYNAMIC al ASSIGN para que
+*********************               OPEN use de verdad el contenido
+*********************               construido en tiempo de ejecucion.
+********************* 09/08/2026 CVJ - Contador cualificado por nodo
+*********************               (PRU14NODO) para que varios nodos
+*********************               concurrentes no compartan el mismo
+*********************               contador ni el mismo nombre de
+*********************               fichero temporal.
+********************* 09/08/2026 CVJ - RTTY-2 ya no se desborda en
+*********************               silencio al llegar a 99999 - vuelve
+*********************               a empezar en 1.
+********************* 09/08/2026 CVJ - Modo informe/limpieza
+*********************               (PRU14LIMPIEZA) que barre dd_tmp en
+*********************               busca de temporales "T*" con mas de
+*********************               PRU14LIMPIEZADIAS dias y los borra,
+*********************               sacando el mismo tipo de informe
+*********************               que el barrido de PRURM.
+********************* 09/08/2026 CVJ - Se borra tambien el ".meta" del
+*********************               temporal anterior, igual que ya se
+*********************               hacia con su ".idx".
+********************* 09/08/2026 CVJ - El reintento por bloqueo ("9D")
+*********************               se delega en PRURETRY (limite
+*********************               PRU14REINTENTOSMAX y espera
+*********************               creciente) en vez del GO TO directo
+*********************               de antes, para poder reutilizar el
+*********************               mismo mecanismo desde otros
+*********************               programas indexados.
+
        ENVIRONMENT DIVISION.
 
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
            SELECT TTY
-                  ASSIGN TO  NOMBRETTY
+                  ASSIGN TO DYNAMIC NOMBRETTY
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   RECORD KEY IS RTTY-1
                   LOCK MODE AUTOMATIC WITH LOCK ON RECORD
                   FILE STATUS IS ERRORES.
 
+           SELECT LIMPIA-LST ASSIGN TO DYNAMIC WS-LIMPIA-LISTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMPIA-ESTADO.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -26,6 +62,9 @@
            03 RTTY-1 PIC X.
            03 RTTY-2 PIC 99999.
 
+       FD  LIMPIA-LST.
+       01  REG-LIMPIA-LST        PIC X(256).
+
        WORKING-STORAGE SECTION.
 
              COPY "WO-ERRORES".
@@ -34,9 +73,33 @@
 
        77  PROG  PIC X(10) VALUE "PRU14".
 
-       77  ESTADO   PIC XX.
-       77  ELNOMBRE PIC X(128).
+       77  ESTADO    PIC XX.
+       77  ELNOMBRE  PIC X(128).
        77  NAMF      PIC X(20).
+       01  NOMBRETTY PIC X(128).
+
+       77  WS-NODO   PIC X VALUE SPACE.
+
+       77  WS-REINTENTOS      PIC 9(4) VALUE ZEROES.
+       77  WS-REINTENTOS-TXT  PIC X(4).
+       77  WS-REINTENTOS-MAX  PIC 9(4) VALUE 10.
+       77  WS-SIGUE-REINTENTO PIC X.
+
+       01  WS-LIMPIA-DIR      PIC X(128).
+       01  VALORLIMPIA        PIC X(128).
+       01  WS-LIMPIA-TMPDIR   PIC X(128).
+       01  WS-LIMPIA-LISTA    PIC X(128).
+       77  WS-LIMPIA-DIAS     PIC X(5).
+       77  WS-LIMPIA-ESTADO   PIC XX.
+       77  WS-LIMPIA-ABIERTO  PIC X VALUE "N".
+           88 LIMPIA-ABIERTO  VALUE "S".
+       77  WS-LIMPIA-TOTAL    PIC 99999 VALUE ZEROES.
+       77  WS-LIMPIA-OK       PIC 99999 VALUE ZEROES.
+       77  WS-LIMPIA-MAL      PIC 99999 VALUE ZEROES.
+       77  WS-LIMPIA-RC       PIC S9(4) VALUE ZERO.
+       01  WS-LIMPIA-RESP     PIC X(300).
+       01  NOMBREACTUAL       PIC X(256).
+       77  WS-CMD-FIND-LIMPIA PIC X(300).
 
        LINKAGE SECTION.
 
@@ -46,25 +109,60 @@
 
        PROGRAMA SECTION.
        INICIALES.
+           PERFORM ABRE-LIMPIEZA.
+       PROCESOS.
+           IF LIMPIA-ABIERTO
+              GO TO PROCESA-LIMPIEZA
+           END-IF.
+
+           DISPLAY "PRU14NODO" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-NODO FROM ENVIRONMENT-VALUE.
+           IF WS-NODO = LOW-VALUES
+              MOVE SPACE TO WS-NODO
+           END-IF.
+
+           MOVE SPACES TO WS-REINTENTOS-TXT.
+           DISPLAY "PRU14REINTENTOSMAX" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-REINTENTOS-TXT FROM ENVIRONMENT-VALUE.
+           IF WS-REINTENTOS-TXT NOT = SPACES AND
+              WS-REINTENTOS-TXT NOT = LOW-VALUES
+              MOVE WS-REINTENTOS-TXT TO WS-REINTENTOS-MAX
+           END-IF.
+
            MOVE "tmp/N0" TO NOMBRETTY.
            CALL "PRUMKDIR" USING NOMBRETTY.
            OPEN I-O TTY.
            INITIALIZE RTTY.
+           MOVE WS-NODO TO RTTY-1.
        RELEE.
            READ TTY INVALID KEY
                 INITIALIZE RTTY
+                MOVE WS-NODO TO RTTY-1
                 WRITE RTTY.
-           IF ERRORES = "9D"
+           CALL "PRURETRY" USING ERRORES WS-REINTENTOS WS-REINTENTOS-MAX
+                                 WS-SIGUE-REINTENTO.
+           IF WS-SIGUE-REINTENTO = "S"
               GO TO RELEE.
-           ADD 1 TO RTTY-2.
+           ADD 1 TO RTTY-2
+               ON SIZE ERROR
+                  MOVE 1 TO RTTY-2
+           END-ADD.
            REWRITE RTTY.
            CLOSE TTY.
-       PROCESOS.
+
            MOVE "tmp/T" TO NAMF.
-           STRING NAMF RTTY-2
-                  DELIMITED BY " "
-                  INTO NAMF
-           END-STRING.
+           IF WS-NODO NOT = SPACE
+              STRING "tmp/T" DELIMITED BY SIZE
+                     WS-NODO DELIMITED BY SIZE
+                     RTTY-2 DELIMITED BY SIZE
+                     INTO NAMF
+              END-STRING
+           ELSE
+              STRING NAMF RTTY-2
+                     DELIMITED BY " "
+                     INTO NAMF
+              END-STRING
+           END-IF.
            MOVE NAMF TO NAMEFILE.
 
            MOVE NAMEFILE TO ELNOMBRE.
@@ -75,8 +173,126 @@
                   INTO ELNOMBRE
            END-STRING.
            CALL "CBL_DELETE_FILE" USING ELNOMBRE.*> ESTADO.
+           MOVE SPACES TO ELNOMBRE.
+           STRING NAMEFILE ".meta"
+                  DELIMITED BY " "
+                  INTO ELNOMBRE
+           END-STRING.
+           CALL "CBL_DELETE_FILE" USING ELNOMBRE.*> ESTADO.
        FIN-PROCESOS.
            EXIT PROGRAM.
        FIN-PROGRAMA.
            STOP RUN.
 
+       ABRE-LIMPIEZA SECTION.
+      *    SI PRU14LIMPIEZA NOMBRA UNA VARIABLE dd_, PRU14 BARRE ESE
+      *    DIRECTORIO EN BUSCA DE TEMPORALES "T*" CON MAS DE
+      *    PRU14LIMPIEZADIAS DIAS Y LOS BORRA, SACANDO EL MISMO TIPO DE
+      *    INFORME QUE EL BARRIDO DE PRURM (DE DONDE VIENE LA IDEA).
+      *    VA EN SU PROPIA SECTION PARA QUE EL GO TO FIN-ABRE-LIMPIEZA
+      *    NO SE COLE EN EL BUCLE DE PROCESA-LIMPIEZA.
+       ABRIENDO-LIMPIEZA.
+           MOVE SPACES TO WS-LIMPIA-DIR.
+           DISPLAY "PRU14LIMPIEZA" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LIMPIA-DIR FROM ENVIRONMENT-VALUE.
+           IF WS-LIMPIA-DIR = SPACES OR WS-LIMPIA-DIR = LOW-VALUES
+              GO TO FIN-ABRE-LIMPIEZA
+           END-IF.
+
+           MOVE SPACES TO VALORLIMPIA.
+           DISPLAY WS-LIMPIA-DIR UPON ENVIRONMENT-NAME.
+           ACCEPT VALORLIMPIA FROM ENVIRONMENT-VALUE.
+           IF VALORLIMPIA = SPACES OR VALORLIMPIA = LOW-VALUES
+              DISPLAY "|LIMPIEZAERROR|SINDIR|" WS-LIMPIA-DIR "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-LIMPIEZA
+           END-IF.
+
+           MOVE SPACES TO WS-LIMPIA-DIAS.
+           DISPLAY "PRU14LIMPIEZADIAS" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LIMPIA-DIAS FROM ENVIRONMENT-VALUE.
+           IF WS-LIMPIA-DIAS = SPACES OR WS-LIMPIA-DIAS = LOW-VALUES
+              MOVE "0" TO WS-LIMPIA-DIAS
+           END-IF.
+
+           MOVE SPACES TO WS-LIMPIA-TMPDIR.
+           DISPLAY "dd_tmp" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-LIMPIA-TMPDIR FROM ENVIRONMENT-VALUE.
+           MOVE SPACES TO WS-LIMPIA-LISTA.
+           IF WS-LIMPIA-TMPDIR NOT = SPACES AND
+              WS-LIMPIA-TMPDIR NOT = LOW-VALUES
+              STRING WS-LIMPIA-TMPDIR "PRU14-LIMPIEZA.LST"
+                     DELIMITED BY SPACE
+                     INTO WS-LIMPIA-LISTA
+              END-STRING
+           ELSE
+              MOVE "PRU14-LIMPIEZA.LST" TO WS-LIMPIA-LISTA
+           END-IF.
+
+           MOVE SPACES TO WS-CMD-FIND-LIMPIA.
+           STRING "find " DELIMITED BY SIZE
+                  VALORLIMPIA DELIMITED BY SPACE
+                  " -name " DELIMITED BY SIZE
+                  '"T*"' DELIMITED BY SIZE
+                  " -type f -mtime +" DELIMITED BY SIZE
+                  WS-LIMPIA-DIAS DELIMITED BY SPACE
+                  " > " DELIMITED BY SIZE
+                  WS-LIMPIA-LISTA DELIMITED BY SPACE
+                  INTO WS-CMD-FIND-LIMPIA
+           END-STRING.
+           CALL "SYSTEM" USING WS-CMD-FIND-LIMPIA.
+
+           OPEN INPUT LIMPIA-LST.
+           IF WS-LIMPIA-ESTADO NOT = "00"
+              DISPLAY "|LIMPIEZAERROR|NOLISTA|" WS-LIMPIA-LISTA "|"
+                      UPON SYSOUT
+              GO TO FIN-ABRE-LIMPIEZA
+           END-IF.
+           SET LIMPIA-ABIERTO TO TRUE.
+       FIN-ABRE-LIMPIEZA.
+
+       LIMPIEZA SECTION.
+       PROCESA-LIMPIEZA.
+           READ LIMPIA-LST INTO NOMBREACTUAL
+               AT END
+                  GO TO FIN-LIMPIEZA
+           END-READ.
+           IF NOMBREACTUAL = SPACES
+              GO TO PROCESA-LIMPIEZA
+           END-IF.
+           ADD 1 TO WS-LIMPIA-TOTAL.
+
+      *    "find" YA DEVUELVE LA RUTA COMPLETA - SE BORRA DIRECTAMENTE,
+      *    IGUAL QUE EL BARRIDO DE PRURM CON SUS CANDIDATOS.
+           CALL "CBL_DELETE_FILE" USING NOMBREACTUAL.
+           MOVE RETURN-CODE TO WS-LIMPIA-RC.
+
+           MOVE SPACES TO WS-LIMPIA-RESP.
+           IF WS-LIMPIA-RC = ZERO
+              ADD 1 TO WS-LIMPIA-OK
+              STRING "|LIMPIEZA|" WS-LIMPIA-TOTAL "|OK|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-LIMPIA-RESP
+              END-STRING
+           ELSE
+              ADD 1 TO WS-LIMPIA-MAL
+              STRING "|LIMPIEZA|" WS-LIMPIA-TOTAL "|ERROR|"
+                     NOMBREACTUAL DELIMITED BY SPACE
+                     "|" DELIMITED BY SIZE
+                     INTO WS-LIMPIA-RESP
+              END-STRING
+           END-IF.
+           DISPLAY WS-LIMPIA-RESP UPON SYSOUT.
+           GO TO PROCESA-LIMPIEZA.
+       FIN-LIMPIEZA.
+           CLOSE LIMPIA-LST.
+           MOVE SPACES TO WS-LIMPIA-RESP.
+           STRING "|LIMPIEZAFIN|TOTAL:" WS-LIMPIA-TOTAL
+                  "|OK:" WS-LIMPIA-OK "|ERROR:" WS-LIMPIA-MAL "|"
+                  DELIMITED BY SIZE
+                  INTO WS-LIMPIA-RESP
+           END-STRING.
+           DISPLAY WS-LIMPIA-RESP UPON SYSOUT.
+           GO TO FIN-PROCESOS.
+
