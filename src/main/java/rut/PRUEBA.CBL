@@ -10,9 +10,21 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 NOMBRE PIC X(256).
+       01 VALORDIR PIC X(128).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "/home/carlos/ALFA/MENU/SG/FSGNODO" TO NOMBRE.
+            MOVE SPACES TO VALORDIR.
+            DISPLAY "dd_mnu" UPON ENVIRONMENT-NAME.
+            ACCEPT VALORDIR FROM ENVIRONMENT-VALUE.
+            IF VALORDIR NOT = SPACES AND VALORDIR NOT = LOW-VALUES
+                 MOVE SPACES TO NOMBRE
+                 STRING VALORDIR "/FSGNODO"
+                        DELIMITED BY SPACE
+                        INTO NOMBRE
+                 END-STRING
+            ELSE
+                 MOVE "/home/carlos/ALFA/MENU/SG/FSGNODO" TO NOMBRE
+            END-IF.
             DISPLAY "CALLING ASGNODO USING " NOMBRE UPON SYSOUT.
             CALL "ASGNODO" USING NOMBRE.
             STOP RUN.
