@@ -4,14 +4,27 @@
        AUTHOR.        carlos.
        SECURITY.      HACE DIRECTORIO PARA NOMBREFICHERO CON "dir" O "tmp" O "obj" POR DELANTE.
 
+********************* MODIFICACIONES:
+********************* 09/08/2026 CVJ - Se da de alta el directorio
+*********************               resuelto en el catalogo de PRUCAT.
+
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
            COPY "WO-ERRORES".
 
+       77  PROG              PIC X(20) VALUE "PRUMKDIR".
        77  II                PIC 999.
        77  ESTADO            PIC XX.
+       77  WS-CREA-RC        PIC S9(4) VALUE ZERO.
+       77  WS-CHK-DETALLE    PIC X(20).
+       77  WS-DRYRUN         PIC X VALUE "N".
+           88 MKDIR-DRYRUN   VALUE "S".
+       77  WS-MODO           PIC X(6).
+       77  WS-CMD-CHMOD      PIC X(300).
+       77  WS-CONTEXTO       PIC X(64).
+       77  WS-CAT-ALTA       PIC X(4) VALUE "ALTA".
 
        01  VALORDIR          PIC X(128).
        01  NOMBRDIR          PIC X(128).
@@ -53,15 +66,61 @@
            ELSE
               MOVE NOMBREFICHERO TO BUFER-DIR
            END-IF.
+           DISPLAY "PRUMKDIRDRYRUN" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-DRYRUN FROM ENVIRONMENT-VALUE.
+           IF MKDIR-DRYRUN
+              DISPLAY "|DRYRUN|" NOMBRDIR "|" BUFER-DIR "|" UPON SYSOUT
+              GO TO FIN-HACDIR
+           END-IF.
            DISPLAY "CREANDO DIR:" BUFER-DIR UPON SYSOUT.
            MOVE SPACES TO DIRECTORIO.
+           MOVE SPACES TO WS-MODO.
+           DISPLAY "PRUMKDIRMODO" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-MODO FROM ENVIRONMENT-VALUE.
            PERFORM VARYING II FROM 1 BY 1 UNTIL II > 256
+                   MOVE BUF-1(II) TO DIR-1(II)
                    IF BUF-1(II) = "/" OR "\"
-                      CALL "CBL_CREATE_DIR" USING DIRECTORIO *> ESTADO
+                      CALL "CBL_CREATE_DIR" USING DIRECTORIO
+                      MOVE RETURN-CODE TO WS-CREA-RC
+                      IF WS-CREA-RC NOT = ZERO
+      *                  CBL_CREATE_DIR TAMBIEN DEVUELVE FALLO CUANDO
+      *                  EL DIRECTORIO YA EXISTE, ASI QUE SOLO ES UN
+      *                  ERROR DE VERDAD SI SIGUE SIN EXISTIR DESPUES.
+                         MOVE SPACES TO WS-CHK-DETALLE
+                         CALL "CBL_CHECK_FILE_EXIST" USING DIRECTORIO
+                                                     WS-CHK-DETALLE
+                         IF RETURN-CODE NOT = ZERO
+                            MOVE WS-CREA-RC TO ERRORES
+                            MOVE SPACES TO WS-CONTEXTO
+                            STRING "POS:" II
+                                   DELIMITED BY SIZE
+                                   INTO WS-CONTEXTO
+                            END-STRING
+                            CALL "PRUERR" USING ERRORES DIRECTORIO
+                                                PROG WS-CONTEXTO
+                         END-IF
+                      ELSE
+                         IF WS-MODO NOT = SPACES AND
+                            WS-MODO NOT = LOW-VALUES
+      *                     DIRECTORIO SE ACABA DE CREAR Y HAY UN MODO
+      *                     PEDIDO POR PRUMKDIRMODO (P.EJ. AREAS
+      *                     COMPARTIDAS BAJO dd_obj) - SE LO APLICAMOS
+      *                     CON chmod PORQUE CBL_CREATE_DIR NO ACEPTA
+      *                     PERMISOS.
+                            MOVE SPACES TO WS-CMD-CHMOD
+                            STRING "chmod " DELIMITED BY SIZE
+                                   WS-MODO DELIMITED BY SPACE
+                                   " " DELIMITED BY SIZE
+                                   DIRECTORIO DELIMITED BY SPACE
+                                   INTO WS-CMD-CHMOD
+                            END-STRING
+                            CALL "SYSTEM" USING WS-CMD-CHMOD
+                         END-IF
+                      END-IF
                    END-IF
-                   MOVE BUF-1(II) TO DIR-1(II)
                    IF DIR-1(II) = " "
                       MOVE 256 TO II
                    END-IF
            END-PERFORM.
+           CALL "PRUCAT" USING WS-CAT-ALTA BUFER-DIR.
        FIN-HACDIR.
